@@ -0,0 +1,40 @@
+000100*-------------------------------------------------------------*
+000200* DFHEIBLK - CICS EXECUTE INTERFACE BLOCK                      *
+000300*                                                               *
+000400* Local stand-in for the CICS-supplied EIB layout, kept here     *
+000500* rather than copied in from SDFHCOB.  Field names and pictures  *
+000600* match the EIB fields HCIPDB01 and its zUnit harness already    *
+000700* rely on.                                                       *
+000800*-------------------------------------------------------------*
+000900 01  DFHEIBLK.
+001000     03  EIBTIME                      PICTURE S9(7) COMP-3.
+001100     03  EIBDATE                      PICTURE S9(7) COMP-3.
+001200     03  EIBTRNID                     PICTURE X(4).
+001300     03  EIBTASKN                     PICTURE S9(7) COMP-3.
+001400     03  EIBTRMID                     PICTURE X(4).
+001500     03  DFHEIGDI                     PICTURE S9(4) COMP-5.
+001600     03  EIBCPOSN                     PICTURE S9(4) COMP-5.
+001700     03  EIBCALEN                     PICTURE S9(4) COMP-5.
+001800     03  EIBAID                       PICTURE X(1).
+001900     03  EIBFN                        PICTURE X(2).
+002000     03  EIBRCODE                     PICTURE X(6).
+002100     03  EIBDS                        PICTURE X(8).
+002200     03  EIBREQID                     PICTURE X(8).
+002300     03  EIBRSRCE                     PICTURE X(8).
+002400     03  EIBSYNC                      PICTURE X.
+002500     03  EIBFREE                      PICTURE X.
+002600     03  EIBRECV                      PICTURE X.
+002700     03  EIBSEND                      PICTURE X.
+002800     03  EIBATT                       PICTURE X.
+002900     03  EIBEOC                       PICTURE X.
+003000     03  EIBFMH                       PICTURE X.
+003100     03  EIBCOMPL                     PICTURE X(1).
+003200     03  EIBSIG                       PICTURE X(1).
+003300     03  EIBCONF                      PICTURE X(1).
+003400     03  EIBERR                       PICTURE X(1).
+003500     03  EIBERRCD                     PICTURE X(4).
+003600     03  EIBSYNRB                     PICTURE X.
+003700     03  EIBNODAT                     PICTURE X.
+003800     03  EIBRESP                      PICTURE S9(8) COMP.
+003900     03  EIBRESP2                     PICTURE S9(8) COMP.
+004000     03  EIBRLDBK                     PICTURE X(1).
