@@ -0,0 +1,16 @@
+000100*-------------------------------------------------------------*
+000200* HCIPAUDR - AUDIT TRAIL RECORD                                *
+000300*                                                               *
+000400* Laid out on TD queue AUDT by HCIPDB01's 8000-WRITE-AUDIT     *
+000500* paragraph for every transaction.  One record per call, with  *
+000600* the correlation id carved out of that call's                *
+000700* CA-ADDITIONAL-DATA header (see HCIPCA.cpy).  Draining AUDT   *
+000800* to an archive dataset is a separate, not-yet-built step.     *
+000900*-------------------------------------------------------------*
+001000 01  HCIP-AUDIT-RECORD.
+001100     03  AUD-CORRELATION-ID           PIC X(16).
+001200     03  AUD-TIMESTAMP                PIC X(26).
+001300     03  AUD-REQUEST-ID               PIC X(06).
+001400     03  AUD-RETURN-CODE              PIC 9(02).
+001500     03  AUD-PATIENT-ID               PIC 9(10).
+001600     03  FILLER                       PIC X(20).
