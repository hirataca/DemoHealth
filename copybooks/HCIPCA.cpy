@@ -0,0 +1,104 @@
+000100*-------------------------------------------------------------*
+000200* HCIPCA  - HCIP DFHCOMMAREA LAYOUT                            *
+000300*                                                               *
+000400* Shared commarea used by HCIPDB01 and its callers.  Each      *
+000500* group below redefines CA-REQUEST-SPECIFIC for one value      *
+000600* of CA-REQUEST-ID.                                            *
+000700*                                                               *
+000800* Modification history                                         *
+000900* ----   ----     ----------------------------------------     *
+001000* INIT   DEMO     Original commarea layout (patient, user,     *
+001100*                 medication, meditation, threshold, visit).   *
+001200* DBA    DEMO     Added CA-*-ADDL-R views so an audit header   *
+001300*                 (correlation id + timestamp) can be carved   *
+001400*                 out of each group's trailing                *
+001500*                 CA-ADDITIONAL-DATA filler without changing   *
+001600*                 the size or position of any existing field.  *
+001700*-------------------------------------------------------------*
+001800 01  DFHCOMMAREA.
+001900     03  CA-REQUEST-ID                PIC X(6).
+002000     03  CA-RETURN-CODE               PIC 9(2).
+002100     03  CA-PATIENT-ID                PIC 9(10).
+002200     03  CA-REQUEST-SPECIFIC          PIC X(32482).
+002300     03  CA-PATIENT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+002400         05  CA-INS-CARD-NUM          PIC X(10).
+002500         05  CA-FIRST-NAME            PIC X(10).
+002600         05  CA-LAST-NAME             PIC X(20).
+002700         05  CA-DOB                   PIC X(10).
+002800         05  CA-ADDRESS               PIC X(20).
+002900         05  CA-CITY                  PIC X(20).
+003000         05  CA-POSTCODE              PIC X(10).
+003100         05  CA-PHONE-MOBILE          PIC X(20).
+003200         05  CA-EMAIL-ADDRESS         PIC X(50).
+003300         05  CA-USERID                PIC X(10).
+003400         05  CA-ADDITIONAL-DATA       PIC X(32302).
+003500         05  CA-PAT-ADDL-R REDEFINES
+003600                CA-ADDITIONAL-DATA.
+003700             07  CA-PAT-CORR-ID       PIC X(16).
+003800             07  CA-PAT-AUDIT-TS      PIC X(26).
+003900             07  FILLER               PIC X(32260).
+004000     03  CA-PATIENT-USER-REQUEST REDEFINES
+004100            CA-REQUEST-SPECIFIC.
+004200         05  CA-USERNAME              PIC X(10).
+004300         05  CA-USERPASSWORD          PIC X(14).
+004400         05  CA-ADDITIONAL-DATA       PIC X(32458).
+004500         05  CA-USR-ADDL-R REDEFINES
+004600                CA-ADDITIONAL-DATA.
+004700             07  CA-USR-CORR-ID       PIC X(16).
+004800             07  CA-USR-AUDIT-TS      PIC X(26).
+004900             07  FILLER               PIC X(32416).
+005000     03  CA-MEDICATION-REQUEST REDEFINES
+005100            CA-REQUEST-SPECIFIC.
+005200         05  CA-DRUG-NAME             PIC X(50).
+005300         05  CA-STRENGTH              PIC X(20).
+005400         05  CA-AMOUNT                PIC 9(03).
+005500         05  CA-ROUTE                 PIC X(20).
+005600         05  CA-FREQUENCY             PIC X(20).
+005700         05  CA-IDENTIFIER            PIC X(20).
+005800         05  CA-BIOMED-TYPE           PIC X(2).
+005900         05  CA-START-DATE            PIC X(10).
+006000         05  CA-END-DATE              PIC X(10).
+006100         05  CA-PRESCRIPTION-ID       PIC 9(10).
+006200         05  CA-ADDITIONAL-DATA       PIC X(32317).
+006300         05  CA-MED-ADDL-R REDEFINES
+006400                CA-ADDITIONAL-DATA.
+006500             07  CA-MED-CORR-ID       PIC X(16).
+006600             07  CA-MED-AUDIT-TS      PIC X(26).
+006700             07  FILLER               PIC X(32275).
+006800     03  CA-MEDITATION-REQUEST REDEFINES
+006900            CA-REQUEST-SPECIFIC.
+007000         05  CA-MEDITATION-NAME       PIC X(50).
+007100         05  CA-MEDITATION-TYPE       PIC X(20).
+007200         05  CA-RELIEF                PIC X(20).
+007300         05  CA-POSTURE               PIC X(20).
+007400         05  CA-HOW-OFTEN             PIC X(20).
+007500         05  CA-ADDITIONAL-DATA       PIC X(32352).
+007520         05  CA-MTN-ADDL-R REDEFINES
+007540                CA-ADDITIONAL-DATA.
+007560             07  CA-MTN-CORR-ID       PIC X(16).
+007580             07  CA-MTN-AUDIT-TS      PIC X(26).
+007590             07  FILLER               PIC X(32310).
+007600     03  CA-THRESHOLD-REQUEST REDEFINES
+007700            CA-REQUEST-SPECIFIC.
+007800         05  CA-HR-THRESHOLD          PIC X(10).
+007900         05  CA-BP-THRESHOLD          PIC X(10).
+008000         05  CA-MS-THRESHOLD          PIC X(10).
+008100         05  CA-ADDITIONAL-DATA       PIC X(32452).
+008200         05  CA-THR-ADDL-R REDEFINES
+008300                CA-ADDITIONAL-DATA.
+008400             07  CA-THR-CORR-ID       PIC X(16).
+008500             07  CA-THR-AUDIT-TS      PIC X(26).
+008600             07  FILLER               PIC X(32410).
+008700     03  CA-VISIT-REQUEST REDEFINES
+008800            CA-REQUEST-SPECIFIC.
+008900         05  CA-VISIT-DATE            PIC X(10).
+009000         05  CA-VISIT-TIME            PIC X(10).
+009100         05  CA-HEART-RATE            PIC X(10).
+009200         05  CA-BLOOD-PRESSURE        PIC X(10).
+009300         05  CA-MENTAL-STATE          PIC X(10).
+009400         05  CA-ADDITIONAL-DATA       PIC X(32432).
+009500         05  CA-VIS-ADDL-R REDEFINES
+009600                CA-ADDITIONAL-DATA.
+009700             07  CA-VIS-CORR-ID       PIC X(16).
+009800             07  CA-VIS-AUDIT-TS      PIC X(26).
+009900             07  FILLER               PIC X(32390).
