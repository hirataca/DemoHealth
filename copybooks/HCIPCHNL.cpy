@@ -0,0 +1,61 @@
+000100*-------------------------------------------------------------*
+000200* HCIPCHNL - CHANNEL/CONTAINER RECORD VIEWS FOR HCIPDB01       *
+000300*                                                               *
+000400* Right-sized replacements for the fixed 32K CA-REQUEST-SPECIFIC
+000500* area, one per request type, carried as CICS containers on a
+000600* channel instead of as the whole commarea.  A caller that
+000700* passes HCIPDB01 a channel (CHANNEL 'HCIPCHN') puts only the
+000800* container(s) the request actually needs; HCIPDB01 puts only
+000900* the response container(s) back.  Callers that still pass
+001000* DFHCOMMAREA (EIBCALEN > 0, no channel) continue to work
+001100* unchanged -- see 2000-RECEIVE-REQUEST in HCIPDB01.
+001200*-------------------------------------------------------------*
+001300 01  HCIP-RESPONSE-CN.
+001400     03  CN-REQUEST-ID                PIC X(06).
+001500     03  CN-RETURN-CODE               PIC 9(02).
+001600     03  CN-PATIENT-ID                PIC 9(10).
+001700 01  HCIP-PATIENT-CN.
+001800     03  CN-INS-CARD-NUM              PIC X(10).
+001900     03  CN-FIRST-NAME                PIC X(10).
+002000     03  CN-LAST-NAME                 PIC X(20).
+002100     03  CN-DOB                       PIC X(10).
+002200     03  CN-ADDRESS                   PIC X(20).
+002300     03  CN-CITY                      PIC X(20).
+002400     03  CN-POSTCODE                  PIC X(10).
+002500     03  CN-PHONE-MOBILE              PIC X(20).
+002600     03  CN-EMAIL-ADDRESS             PIC X(50).
+002700     03  CN-USERID                    PIC X(10).
+002800     03  CN-CORRELATION-ID            PIC X(16).
+002900     03  CN-AUDIT-TS                  PIC X(26).
+003000 01  HCIP-USER-CN.
+003100     03  CN-USERNAME                  PIC X(10).
+003200     03  CN-USERPASSWORD              PIC X(14).
+003300     03  CN-CORRELATION-ID            PIC X(16).
+003400     03  CN-AUDIT-TS                  PIC X(26).
+003500 01  HCIP-MEDICATION-CN.
+003600     03  CN-DRUG-NAME                 PIC X(50).
+003700     03  CN-STRENGTH                  PIC X(20).
+003800     03  CN-AMOUNT                    PIC 9(03).
+003900     03  CN-ROUTE                     PIC X(20).
+004000     03  CN-FREQUENCY                 PIC X(20).
+004100     03  CN-IDENTIFIER                PIC X(20).
+004200     03  CN-BIOMED-TYPE               PIC X(02).
+004300     03  CN-START-DATE                PIC X(10).
+004400     03  CN-END-DATE                  PIC X(10).
+004500     03  CN-PRESCRIPTION-ID           PIC 9(10).
+004600     03  CN-CORRELATION-ID            PIC X(16).
+004700     03  CN-AUDIT-TS                  PIC X(26).
+004800 01  HCIP-THRESHOLD-CN.
+004900     03  CN-HR-THRESHOLD              PIC X(10).
+005000     03  CN-BP-THRESHOLD              PIC X(10).
+005100     03  CN-MS-THRESHOLD              PIC X(10).
+005200     03  CN-CORRELATION-ID            PIC X(16).
+005300     03  CN-AUDIT-TS                  PIC X(26).
+005400 01  HCIP-VISIT-CN.
+005500     03  CN-VISIT-DATE                PIC X(10).
+005600     03  CN-VISIT-TIME                PIC X(10).
+005700     03  CN-HEART-RATE                PIC X(10).
+005800     03  CN-BLOOD-PRESSURE            PIC X(10).
+005900     03  CN-MENTAL-STATE              PIC X(10).
+006000     03  CN-CORRELATION-ID            PIC X(16).
+006100     03  CN-AUDIT-TS                  PIC X(26).
