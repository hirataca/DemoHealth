@@ -0,0 +1,16 @@
+000100*-------------------------------------------------------------*
+000200* HCIPCKPR - BATCH CHECKPOINT RECORD                           *
+000300*                                                               *
+000400* VSAM KSDS HCIPCKP, a single fixed-key record (CKP-KEY         *
+000500* constant 'CHKPT001') used by HCIPEXT1 to survive a mid-run    *
+000600* abend without reprocessing the whole patient master.  The    *
+000700* record is rewritten every WS-CHECKPOINT-INTERVAL input        *
+000800* records; on restart HCIPEXT1 reads it back and resumes the    *
+000900* HCIPPAT browse just past CKP-LAST-PATIENT-ID.  On a normal     *
+001000* end of job the record is reset so the next run starts clean.  *
+001100*-------------------------------------------------------------*
+001200 01  HCIP-CHECKPOINT-RECORD.
+001300     03  CKP-KEY                  PIC X(08).
+001400     03  CKP-LAST-PATIENT-ID      PIC 9(10).
+001500     03  CKP-RECORD-COUNT         PIC 9(08).
+001600     03  FILLER                   PIC X(20).
