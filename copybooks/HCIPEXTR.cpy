@@ -0,0 +1,23 @@
+000100*-------------------------------------------------------------*
+000200* HCIPEXTR - PATIENT MASTER EXTRACT RECORD                      *
+000300*                                                               *
+000400* Sequential output of the HCIPEXT1 nightly extract job --     *
+000500* one record per patient on HCIPPAT, for downstream reporting.  *
+000600* PAT-USERPASSWORD is deliberately not carried onto this        *
+000700* extract.                                                      *
+000800*-------------------------------------------------------------*
+000900 01  HCIP-EXTRACT-RECORD.
+001000     03  EXT-PATIENT-ID            PIC 9(10).
+001100     03  EXT-INS-CARD-NUM          PIC X(10).
+001200     03  EXT-FIRST-NAME            PIC X(10).
+001300     03  EXT-LAST-NAME             PIC X(20).
+001400     03  EXT-DOB                   PIC X(10).
+001500     03  EXT-ADDRESS               PIC X(20).
+001600     03  EXT-CITY                  PIC X(20).
+001700     03  EXT-POSTCODE              PIC X(10).
+001800     03  EXT-PHONE-MOBILE          PIC X(20).
+001900     03  EXT-EMAIL-ADDRESS         PIC X(50).
+002000     03  EXT-HR-THRESHOLD          PIC X(10).
+002100     03  EXT-BP-THRESHOLD          PIC X(10).
+002200     03  EXT-MS-THRESHOLD          PIC X(10).
+002300     03  FILLER                    PIC X(20).
