@@ -0,0 +1,21 @@
+000100*-------------------------------------------------------------*
+000200* HCIPLGNR - FAILED-LOGIN-ATTEMPTS RECORD                      *
+000300*                                                               *
+000400* VSAM KSDS HCIPLGN, key LGN-USERNAME.  Updated by the LOGN01  *
+000500* request in HCIPDB01 on every patient-portal login attempt.   *
+000600* LGN-FAILED-COUNT is reset to zero on a successful login and  *
+000700* incremented on a bad password; once it reaches                *
+000800* WS-LOGIN-MAX-ATTEMPTS the account is locked                  *
+000900* (LGN-LOCKED-SW = 'Y') and further attempts are rejected       *
+001000* until an operator or help-desk process clears the record.    *
+001100*-------------------------------------------------------------*
+001200 01  HCIP-LOGIN-RECORD.
+001300     03  LGN-KEY.
+001400         05  LGN-USERNAME             PIC X(10).
+001500     03  LGN-FAILED-COUNT             PIC 9(02).
+001600     03  LGN-LOCKED-SW                PIC X(01).
+001700         88  LGN-LOCKED                   VALUE 'Y'.
+001800         88  LGN-NOT-LOCKED               VALUE 'N'.
+001900     03  LGN-LAST-ATTEMPT-DATE        PIC X(10).
+002000     03  LGN-LAST-ATTEMPT-TIME        PIC X(08).
+002100     03  FILLER                       PIC X(20).
