@@ -0,0 +1,25 @@
+000100*-------------------------------------------------------------*
+000200* HCIPMEDR - ACTIVE PRESCRIPTION RECORD                        *
+000300*                                                               *
+000400* VSAM KSDS HCIPMED, key MED-PATIENT-ID + MED-PRESCRIPTION-ID. *
+000500* A generic-key browse on MED-PATIENT-ID returns every          *
+000600* prescription on file for that patient so the MEDADD request  *
+000700* in HCIPDB01 can check a new CA-DRUG-NAME / date window       *
+000800* against what is already active before the insert is allowed. *
+000900*-------------------------------------------------------------*
+001000 01  HCIP-MEDICATION-RECORD.
+001100     03  MED-KEY.
+001200         05  MED-PATIENT-ID           PIC 9(10).
+001300         05  MED-PRESCRIPTION-ID      PIC 9(10).
+001400     03  MED-DRUG-NAME                PIC X(50).
+001500     03  MED-STRENGTH                 PIC X(20).
+001600     03  MED-AMOUNT                   PIC 9(03).
+001700     03  MED-ROUTE                    PIC X(20).
+001800     03  MED-FREQUENCY                PIC X(20).
+001900     03  MED-IDENTIFIER               PIC X(20).
+002000     03  MED-BIOMED-TYPE              PIC X(02).
+002100     03  MED-START-DATE               PIC X(10).
+002200     03  MED-END-DATE                 PIC X(10).
+002300     03  MED-ACTIVE-SW                PIC X(01).
+002400         88  MED-ACTIVE                   VALUE 'Y'.
+002500     03  FILLER                       PIC X(20).
