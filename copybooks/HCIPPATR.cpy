@@ -0,0 +1,30 @@
+000100*-------------------------------------------------------------*
+000200* HCIPPATR - PATIENT MASTER RECORD                             *
+000300*                                                               *
+000400* VSAM KSDS HCIPPAT, primary key PAT-PATIENT-ID.  Alternate    *
+000500* indexes HCIPPTC (PAT-INS-CARD-NUM), HCIPPTE                  *
+000600* (PAT-EMAIL-ADDRESS) and HCIPPTU (PAT-USERID) support the     *
+000700* INQ02 lookup and LOGN01 login paths in HCIPDB01.             *
+000800* PAT-HR/BP/MS-THRESHOLD hold the limits set by the THRSET     *
+000900* request and are read back by the VISIT1 request when it     *
+001000* checks incoming vitals for a breach.  PAT-USERPASSWORD is    *
+001100* the portal-login credential checked by the LOGN01 request.   *
+001200*-------------------------------------------------------------*
+001300 01  HCIP-PATIENT-RECORD.
+001400     03  PAT-KEY.
+001500         05  PAT-PATIENT-ID           PIC 9(10).
+001600     03  PAT-INS-CARD-NUM             PIC X(10).
+001700     03  PAT-FIRST-NAME               PIC X(10).
+001800     03  PAT-LAST-NAME                PIC X(20).
+001900     03  PAT-DOB                      PIC X(10).
+002000     03  PAT-ADDRESS                  PIC X(20).
+002100     03  PAT-CITY                     PIC X(20).
+002200     03  PAT-POSTCODE                 PIC X(10).
+002300     03  PAT-PHONE-MOBILE             PIC X(20).
+002400     03  PAT-EMAIL-ADDRESS            PIC X(50).
+002500     03  PAT-USERID                   PIC X(10).
+002600     03  PAT-USERPASSWORD             PIC X(14).
+002700     03  PAT-HR-THRESHOLD             PIC X(10).
+002800     03  PAT-BP-THRESHOLD             PIC X(10).
+002900     03  PAT-MS-THRESHOLD             PIC X(10).
+003000     03  FILLER                       PIC X(36).
