@@ -0,0 +1,47 @@
+000100*-------------------------------------------------------------*
+000200* HCIPRPTL - VITALS TREND REPORT PRINT LINE                    *
+000300*                                                               *
+000400* One 133-byte print record (carriage-control byte plus a      *
+000500* 132-byte body) written by HCIPRPT1.  RPT-PATIENT-HDR,        *
+000600* RPT-VISIT-DTL and RPT-PATIENT-TRL are alternate views of the  *
+000700* same body area, one per line type the report produces.       *
+000800*-------------------------------------------------------------*
+000900 01  HCIP-REPORT-LINE.
+001000     03  RPT-CC                   PIC X(01).
+001100     03  RPT-BODY                 PIC X(132).
+001200     03  RPT-PATIENT-HDR REDEFINES RPT-BODY.
+001300         05  FILLER               PIC X(02).
+001400         05  RPT-PH-LABEL         PIC X(08).
+001500         05  FILLER               PIC X(02).
+001600         05  RPT-PH-PATIENT-ID    PIC X(10).
+001700         05  FILLER               PIC X(02).
+001800         05  RPT-PH-NAME          PIC X(31).
+001900         05  FILLER               PIC X(02).
+002000         05  RPT-PH-HR-THRESH     PIC X(14).
+002100         05  FILLER               PIC X(02).
+002200         05  RPT-PH-BP-THRESH     PIC X(14).
+002300         05  FILLER               PIC X(02).
+002400         05  RPT-PH-MS-THRESH     PIC X(14).
+002500         05  FILLER               PIC X(29).
+002600     03  RPT-VISIT-DTL REDEFINES RPT-BODY.
+002700         05  FILLER               PIC X(04).
+002800         05  RPT-VD-DATE          PIC X(10).
+002900         05  FILLER               PIC X(02).
+003000         05  RPT-VD-TIME          PIC X(10).
+003100         05  FILLER               PIC X(02).
+003200         05  RPT-VD-HR            PIC X(12).
+003300         05  FILLER               PIC X(02).
+003400         05  RPT-VD-BP            PIC X(12).
+003500         05  FILLER               PIC X(02).
+003600         05  RPT-VD-MS            PIC X(12).
+003700         05  FILLER               PIC X(02).
+003800         05  RPT-VD-FLAGS         PIC X(30).
+003900         05  FILLER               PIC X(32).
+004000     03  RPT-PATIENT-TRL REDEFINES RPT-BODY.
+004100         05  FILLER               PIC X(02).
+004200         05  RPT-PT-LABEL1        PIC X(20).
+004300         05  RPT-PT-VISIT-COUNT   PIC Z(07)9.
+004400         05  FILLER               PIC X(02).
+004500         05  RPT-PT-LABEL2        PIC X(20).
+004600         05  RPT-PT-BREACH-COUNT  PIC Z(07)9.
+004700         05  FILLER               PIC X(72).
