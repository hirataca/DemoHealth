@@ -0,0 +1,25 @@
+000100*-------------------------------------------------------------*
+000200* HCIPVISR - VISIT HISTORY RECORD                              *
+000300*                                                               *
+000400* VSAM KSDS HCIPVIS, key PAT-PATIENT-ID + VIS-VISIT-DATE +     *
+000500* VIS-VISIT-TIME (ascending date/time within a patient), so a  *
+000600* browse from the high end of a patient's key range returns    *
+000700* the most recent visits first.  Written by the VISIT1         *
+000800* request in HCIPDB01 and read sequentially per-patient by     *
+000900* the HCIPRPT1 trend report.                                   *
+001000*-------------------------------------------------------------*
+001100 01  HCIP-VISIT-RECORD.
+001200     03  VIS-KEY.
+001300         05  VIS-PATIENT-ID           PIC 9(10).
+001400         05  VIS-VISIT-DATE           PIC X(10).
+001500         05  VIS-VISIT-TIME           PIC X(10).
+001600     03  VIS-HEART-RATE               PIC X(10).
+001700     03  VIS-BLOOD-PRESSURE           PIC X(10).
+001800     03  VIS-MENTAL-STATE             PIC X(10).
+001900     03  VIS-HR-BREACH-SW             PIC X(01).
+002000         88  VIS-HR-BREACHED              VALUE 'Y'.
+002100     03  VIS-BP-BREACH-SW             PIC X(01).
+002200         88  VIS-BP-BREACHED              VALUE 'Y'.
+002300     03  VIS-MS-BREACH-SW             PIC X(01).
+002400         88  VIS-MS-BREACHED              VALUE 'Y'.
+002500     03  FILLER                       PIC X(20).
