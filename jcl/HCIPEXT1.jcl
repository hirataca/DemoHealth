@@ -0,0 +1,21 @@
+//HCIPEXT1 JOB (ACCTNO),'PATIENT EXTRACT',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             TIME=(0,30),REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* NIGHTLY PATIENT MASTER EXTRACT                                    *
+//* Runs HCIPEXT1, which reads HCIPPAT and writes one record per      *
+//* patient to HCIPEXT for downstream reporting.  HCIPCKP carries the *
+//* checkpoint; if STEP010 abends partway through, resubmit this same *
+//* JCL unchanged and HCIPEXT1 resumes just past the last patient it   *
+//* actually extracted instead of reprocessing the whole file.        *
+//*********************************************************************
+//STEP010  EXEC PGM=HCIPEXT1
+//STEPLIB  DD   DSN=DHAPP.PROD.LOADLIB,DISP=SHR
+//HCIPPAT  DD   DSN=DHAPP.PROD.HCIPPAT,DISP=SHR
+//HCIPCKP  DD   DSN=DHAPP.PROD.HCIPEXT1.CKPT,DISP=SHR
+//HCIPEXT  DD   DSN=DHAPP.PROD.HCIPEXT.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=230,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
