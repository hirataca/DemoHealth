@@ -0,0 +1,18 @@
+//HCIPRPT1 JOB (ACCTNO),'VITALS TREND REPORT',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             TIME=(0,30),REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* VISIT-VITALS TREND REPORT                                         *
+//* Runs HCIPRPT1, which reads HCIPPAT and HCIPVIS directly (not the  *
+//* HCIPEXT1 extract) and prints, per patient, a chronological trend  *
+//* of the most recent visits against that patient's HR/BP/mental-    *
+//* state thresholds.                                                *
+//*********************************************************************
+//STEP010  EXEC PGM=HCIPRPT1
+//STEPLIB  DD   DSN=DHAPP.PROD.LOADLIB,DISP=SHR
+//HCIPPAT  DD   DSN=DHAPP.PROD.HCIPPAT,DISP=SHR
+//HCIPVIS  DD   DSN=DHAPP.PROD.HCIPVIS,DISP=SHR
+//HCIPRPT  DD   SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
