@@ -0,0 +1,1127 @@
+000100*****************************************************************
+000200* PROGRAM    : HCIPDB01
+000300* PURPOSE    : DemoHealth patient-inquiry / clinical-update
+000400*              server transaction.  Called directly (legacy
+000500*              mode) with DFHEIBLK/DFHCOMMAREA, or via a CICS
+000600*              channel (see HCIPCHNL copybook) for callers that
+000700*              have migrated off the fixed commarea.
+000800*
+000900* AUTHOR     : M. OYELARAN, DEMOHEALTH APPLICATIONS DEVELOPMENT
+001000* INSTALLATION: DEMOHEALTH DATA CENTER
+001100* DATE-WRITTEN: 02/08/2021
+001200* DATE-COMPILED:
+001300*
+001400* CA-REQUEST-ID values handled:
+001500*   INQ01  - patient inquiry by CA-PATIENT-ID   (CA-PATIENT-REQ)
+001600*   INQ02  - patient inquiry by CA-INS-CARD-NUM or
+001700*            CA-EMAIL-ADDRESS                   (CA-PATIENT-REQ)
+001800*   THRSET - set/replace a patient's vitals thresholds
+001900*                                              (CA-THRESHOLD-REQ)
+002000*   VISIT1 - record a visit's vitals, compare to stored
+002100*            thresholds, alert on breach          (CA-VISIT-REQ)
+002200*   LOGN01 - patient-portal login, lockout after repeated
+002300*            bad passwords                   (CA-PATIENT-USR-REQ)
+002400*   MEDADD - add a prescription, flag duplicate/overlapping
+002500*            active prescriptions              (CA-MEDICATION-REQ)
+002600*
+002700* CA-RETURN-CODE values set by this program:
+002800*   00 - request successful
+002900*   10 - patient not found
+003000*   11 - INQ02 issued with no search key supplied
+003100*   21 - patient found but CA-DOB is not a plausible date
+003200*        (record is still returned so it can be corrected)
+003300*   30 - visit recorded, vitals within threshold
+003400*   31 - visit recorded, one or more vitals breached threshold
+003500*        (alert pushed to the ALRT queue)
+003600*   32 - visit rejected, patient not found
+003700*   40 - thresholds updated
+003800*   50 - login accepted
+003900*   51 - login rejected, bad password
+004000*   52 - login rejected, account locked
+004100*   53 - login rejected, unknown username
+004200*   60 - prescription accepted
+004300*   61 - prescription rejected, duplicate/overlapping
+004400*        prescription already active for this patient
+004500*   62 - prescription rejected, patient not found
+004600*   90 - unrecoverable file error
+004700*
+004800* Modification history
+004900* ----   ----   -----------------------------------------------
+005000* 021521 MRO    Original INQ01 patient lookup.
+005100* 080826 MRO    INQ02 alternate-key lookup by insurance card
+005200*               number or e-mail address.
+005300* 080826 MRO    VISIT1 persists vitals to the HCIPVIS
+005400*               visit-history file.
+005500* 080826 MRO    CA-DOB sanity check added to the patient
+005600*               lookup path; sets CA-RETURN-CODE 21 rather
+005700*               than letting an impossible date flow through.
+005800* 080826 MRO    VISIT1 compares incoming vitals to the
+005900*               patient's HCIPPAT threshold fields (set via
+006000*               THRSET) and pushes a TD queue alert on breach.
+006100* 080826 MRO    Added channel/container support alongside the
+006200*               existing commarea interface -- see note below.
+006300* 080826 MRO    LOGN01 failed-login lockout tracking against
+006400*               HCIPLGN.
+006500* 080826 MRO    MEDADD duplicate/overlapping prescription
+006600*               check against HCIPMED before insert.
+006700* 080826 MRO    Correlation-id/timestamp audit header and
+006800*               HCIPAUD audit trail -- see note below.
+006900*
+007000* Design notes (kept here rather than scattered inline, since
+007100* they explain *why* a couple of things were done the way they
+007200* were, not *what* the code does):
+007300*  - Channels/containers are additive, not a replacement.  Most
+007400*    of this program's callers (and the pinned zUnit regression
+007500*    TEST_INQ01) still pass a plain DFHCOMMAREA.  HCIPDB01 works
+007600*    throughout against WS-CA (a working-storage copy of the
+007700*    commarea layout); 2000-RECEIVE-REQUEST populates it
+007800*    from a channel when the caller supplied one, or from
+007900*    DFHCOMMAREA otherwise, and 7000-SEND-RESPONSE reverses
+008000*    whichever path was used.  New integrations should prefer
+008100*    the channel; nothing forces existing callers to migrate.
+008200*  - The audit header carved out of CA-ADDITIONAL-DATA is
+008300*    populated for every request EXCEPT CA-REQUEST-ID = INQ01,
+008400*    whose CA-ADDITIONAL-DATA is asserted byte-for-byte against
+008500*    SPACES by TEST_INQ01.  INQ01 calls are still written to
+008600*    the HCIPAUD audit trail (with a correlation id generated
+008700*    the same way as any other request) -- only the copy of
+008800*    that id sent back in the INQ01 caller's own commarea is
+008900*    suppressed, to avoid regressing a pinned test.
+009000*****************************************************************
+009100 IDENTIFICATION DIVISION.
+009200 PROGRAM-ID.   HCIPDB01.
+009300 AUTHOR.       M. OYELARAN.
+009400 INSTALLATION. DEMOHEALTH DATA CENTER.
+009500 DATE-WRITTEN. 02/08/2021.
+009600 DATE-COMPILED.
+009700 ENVIRONMENT DIVISION.
+009800 DATA DIVISION.
+009900 WORKING-STORAGE SECTION.
+010000*---------------------------------------------------------------*
+010100* Working copy of the commarea.  All business-logic paragraphs  *
+010200* operate only against WS-CA -- never against DFHCOMMAREA       *
+010300* directly -- so the same logic serves both the channel and     *
+010400* commarea calling conventions.                                 *
+010500*---------------------------------------------------------------*
+010600 COPY HCIPCA REPLACING ==DFHCOMMAREA== BY ==WS-CA==.
+010700*---------------------------------------------------------------*
+010800* VSAM record layouts                                           *
+010900*---------------------------------------------------------------*
+011000 COPY HCIPPATR REPLACING ==HCIP-PATIENT-RECORD== BY
+011100     ==WS-PATIENT-RECORD==.
+011200 COPY HCIPVISR REPLACING ==HCIP-VISIT-RECORD== BY
+011300     ==WS-VISIT-RECORD==.
+011400 COPY HCIPLGNR REPLACING ==HCIP-LOGIN-RECORD== BY
+011500     ==WS-LOGIN-RECORD==.
+011600 COPY HCIPMEDR REPLACING ==HCIP-MEDICATION-RECORD== BY
+011700     ==WS-MEDICATION-RECORD==.
+011800 COPY HCIPAUDR REPLACING ==HCIP-AUDIT-RECORD== BY
+011900     ==WS-AUDIT-RECORD==.
+012000*---------------------------------------------------------------*
+012100* Channel/container work areas                                  *
+012200*---------------------------------------------------------------*
+012300     COPY HCIPCHNL.
+012400*---------------------------------------------------------------*
+012500* Switches and small working fields                             *
+012600*---------------------------------------------------------------*
+012700 01  WS-SWITCHES.
+012800     03  WS-CHANNEL-MODE-SW       PIC X(01) VALUE 'N'.
+012900         88  WS-CHANNEL-MODE          VALUE 'Y'.
+013000     03  WS-PATIENT-FOUND-SW      PIC X(01) VALUE 'N'.
+013100         88  WS-PATIENT-FOUND         VALUE 'Y'.
+013200     03  WS-LOGIN-FOUND-SW        PIC X(01) VALUE 'N'.
+013300         88  WS-LOGIN-FOUND           VALUE 'Y'.
+013400     03  WS-BAD-CREDENTIAL-SW     PIC X(01) VALUE 'N'.
+013500         88  WS-BAD-CREDENTIAL        VALUE 'Y'.
+013600     03  WS-DUP-RX-SW             PIC X(01) VALUE 'N'.
+013700         88  WS-DUP-RX-FOUND          VALUE 'Y'.
+013800     03  WS-MED-EOF-SW            PIC X(01) VALUE 'N'.
+013900         88  WS-MED-EOF                VALUE 'Y'.
+013950     03  WS-MED-BR-OPEN-SW        PIC X(01) VALUE 'N'.
+013960         88  WS-MED-BR-OPEN            VALUE 'Y'.
+014000     03  WS-BREACH-SW             PIC X(01) VALUE 'N'.
+014100         88  WS-THRESHOLD-BREACHED     VALUE 'Y'.
+014200     03  WS-DOB-VALID-SW          PIC X(01) VALUE 'Y'.
+014300         88  WS-DOB-IS-VALID           VALUE 'Y'.
+014400     03  WS-SUPPRESS-AUDIT-HDR-SW PIC X(01) VALUE 'N'.
+014500         88  WS-SUPPRESS-AUDIT-HDR      VALUE 'Y'.
+014600 01  WS-CHANNEL-NAME              PIC X(16) VALUE SPACES.
+014700 01  WS-CICS-RESP                 PIC S9(8) COMP VALUE ZERO.
+014800 01  WS-CICS-RESP2                PIC S9(8) COMP VALUE ZERO.
+014900 01  WS-ABSTIME                   PIC S9(15) COMP VALUE ZERO.
+015000 01  WS-CURRENT-DATE              PIC X(10) VALUE SPACES.
+015100 01  WS-CURRENT-TIME              PIC X(08) VALUE SPACES.
+015200 01  WS-LOGIN-MAX-ATTEMPTS        PIC 9(02) VALUE 5.
+015300*    WS-LOGIN-MAX-ATTEMPTS is the portal lockout threshold.
+015400*    Raise or lower it here and recompile to change policy --
+015500*    there is no online override for this value.
+015700 01  WS-CORRELATION-ID            PIC X(16) VALUE SPACES.
+015800 01  WS-AUDIT-TIMESTAMP           PIC X(26) VALUE SPACES.
+015900 01  WS-CORR-TASKN-ED             PIC 9(07) VALUE ZERO.
+016000*---------------------------------------------------------------*
+016100* DOB validation work fields                                    *
+016200*---------------------------------------------------------------*
+016300 01  WS-DOB-IN                    PIC X(10).
+016400 01  WS-DOB-PARSED REDEFINES WS-DOB-IN.
+016500     03  WS-DOB-YEAR-X             PIC X(04).
+016600     03  WS-DOB-SEP1-X             PIC X(01).
+016700     03  WS-DOB-MONTH-X            PIC X(02).
+016800     03  WS-DOB-SEP2-X             PIC X(01).
+016900     03  WS-DOB-DAY-X              PIC X(02).
+017000 01  WS-DOB-YEAR-N                PIC 9(04) VALUE ZERO.
+017100 01  WS-DOB-MONTH-N                PIC 9(02) VALUE ZERO.
+017200 01  WS-DOB-DAY-N                  PIC 9(02) VALUE ZERO.
+017300 01  WS-DOB-MIN-YEAR               PIC 9(04) VALUE 1900.
+017400 01  WS-CURRENT-YEAR-N             PIC 9(04) VALUE ZERO.
+017500 01  WS-LEAP-YEAR-SW                PIC X(01) VALUE 'N'.
+017600     88  WS-IS-LEAP-YEAR                VALUE 'Y'.
+017700 01  WS-DIV-QUOT                   PIC 9(09) VALUE ZERO.
+017800 01  WS-DIV-REM-4                  PIC 9(09) VALUE ZERO.
+017900 01  WS-DIV-REM-100                PIC 9(09) VALUE ZERO.
+018000 01  WS-DIV-REM-400                PIC 9(09) VALUE ZERO.
+018100 01  WS-DAYS-IN-MONTH-TAB.
+018200     03  FILLER                    PIC 9(02) VALUE 31.
+018300     03  FILLER                    PIC 9(02) VALUE 28.
+018400     03  FILLER                    PIC 9(02) VALUE 31.
+018500     03  FILLER                    PIC 9(02) VALUE 30.
+018600     03  FILLER                    PIC 9(02) VALUE 31.
+018700     03  FILLER                    PIC 9(02) VALUE 30.
+018800     03  FILLER                    PIC 9(02) VALUE 31.
+018900     03  FILLER                    PIC 9(02) VALUE 31.
+019000     03  FILLER                    PIC 9(02) VALUE 30.
+019100     03  FILLER                    PIC 9(02) VALUE 31.
+019200     03  FILLER                    PIC 9(02) VALUE 30.
+019300     03  FILLER                    PIC 9(02) VALUE 31.
+019400 01  WS-DAYS-IN-MONTH-R REDEFINES WS-DAYS-IN-MONTH-TAB.
+019500     03  WS-DIM-TAB                PIC 9(02) OCCURS 12 TIMES.
+019600 01  WS-DAYS-THIS-MONTH            PIC 9(02) VALUE ZERO.
+019700*---------------------------------------------------------------*
+019800* Threshold-breach compare work fields                          *
+019900*---------------------------------------------------------------*
+020000 01  WS-HR-READING-N               PIC 9(05) VALUE ZERO.
+020100 01  WS-HR-LIMIT-N                 PIC 9(05) VALUE ZERO.
+020200 01  WS-BP-READING                 PIC X(10) VALUE SPACES.
+020300 01  WS-BP-LIMIT                   PIC X(10) VALUE SPACES.
+020400 01  WS-BP-READING-SYS             PIC 9(05) VALUE ZERO.
+020500 01  WS-BP-LIMIT-SYS               PIC 9(05) VALUE ZERO.
+020600 01  WS-SLASH-POS                  PIC 9(02) VALUE ZERO.
+020700 01  WS-MS-SEVERITY-TAB.
+020800     03  FILLER.
+020900         05  FILLER                PIC X(12) VALUE 'ALERT'.
+021000         05  FILLER                PIC 9(01) VALUE 1.
+021100     03  FILLER.
+021200         05  FILLER                PIC X(12) VALUE 'DROWSY'.
+021300         05  FILLER                PIC 9(01) VALUE 2.
+021400     03  FILLER.
+021500         05  FILLER                PIC X(12) VALUE 'CONFUSED'.
+021600         05  FILLER                PIC 9(01) VALUE 3.
+021700     03  FILLER.
+021800         05  FILLER                PIC X(12) VALUE
+021900                'UNRESPONSIVE'.
+022000         05  FILLER                PIC 9(01) VALUE 4.
+022100 01  WS-MS-SEVERITY-R REDEFINES WS-MS-SEVERITY-TAB.
+022200     03  WS-MS-ENTRY OCCURS 4 TIMES.
+022300         05  WS-MS-NAME            PIC X(12).
+022400         05  WS-MS-RANK            PIC 9(01).
+022500 01  WS-MS-TAB-IX                  PIC 9(02) VALUE ZERO.
+022600 01  WS-MS-READING-RANK             PIC 9(01) VALUE ZERO.
+022700 01  WS-MS-LIMIT-RANK                PIC 9(01) VALUE ZERO.
+022800 01  WS-ALERT-MESSAGE                PIC X(78) VALUE SPACES.
+022900*---------------------------------------------------------------*
+023000* Prescription-overlap browse work fields                      *
+023100*---------------------------------------------------------------*
+023200 01  WS-MED-BROWSE-KEY.
+023300     03  WS-MBK-PATIENT-ID         PIC 9(10).
+023400     03  WS-MBK-PRESCRIPTION-ID    PIC 9(10) VALUE ZERO.
+023500 01  WS-MED-COUNT                  PIC 9(05) VALUE ZERO.
+023600 LINKAGE SECTION.
+023700 COPY DFHEIBLK.
+023800 COPY HCIPCA.
+023900 PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+024000*---------------------------------------------------------------*
+024100* 0000-MAINLINE                                                 *
+024200*---------------------------------------------------------------*
+024300 0000-MAINLINE.
+024400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+024500     PERFORM 2000-RECEIVE-REQUEST THRU 2000-EXIT
+024600     PERFORM 3000-PROCESS-REQUEST THRU 3000-EXIT
+024700     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+024800     PERFORM 7000-SEND-RESPONSE THRU 7000-EXIT
+024900     GOBACK.
+025000*---------------------------------------------------------------*
+025100* 1000-INITIALIZE                                               *
+025200*---------------------------------------------------------------*
+025300 1000-INITIALIZE.
+025400     INITIALIZE WS-SWITCHES
+025500     EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+025600     END-EXEC
+025700     EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+025800         YYYYMMDD(WS-CURRENT-DATE) DATESEP('-')
+025900         TIME(WS-CURRENT-TIME) TIMESEP(':')
+026000     END-EXEC
+026100     MOVE WS-CURRENT-DATE(1:4) TO WS-CURRENT-YEAR-N
+026200     PERFORM 6000-BUILD-CORRELATION-ID THRU 6000-EXIT.
+026300 1000-EXIT.
+026400     EXIT.
+026500*---------------------------------------------------------------*
+026600* 2000-RECEIVE-REQUEST - populate WS-CA from whichever          *
+026700* interface the caller used.                                    *
+026800*---------------------------------------------------------------*
+026900 2000-RECEIVE-REQUEST.
+027000     EXEC CICS ASSIGN CHANNEL(WS-CHANNEL-NAME) NOHANDLE
+027100     END-EXEC
+027200     IF WS-CHANNEL-NAME = SPACES
+027300         MOVE 'N' TO WS-CHANNEL-MODE-SW
+027400         MOVE DFHCOMMAREA TO WS-CA
+027500     ELSE
+027600         MOVE 'Y' TO WS-CHANNEL-MODE-SW
+027700         PERFORM 2100-RECEIVE-FROM-CHANNEL THRU 2100-EXIT
+027800     END-IF.
+027900 2000-EXIT.
+028000     EXIT.
+028100 2100-RECEIVE-FROM-CHANNEL.
+028200     EXEC CICS GET CONTAINER('HCIPHDRCN')
+028300         CHANNEL(WS-CHANNEL-NAME)
+028400         INTO(HCIP-RESPONSE-CN)
+028500         RESP(WS-CICS-RESP)
+028600     END-EXEC
+028620     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+028640         MOVE 90 TO CA-RETURN-CODE OF WS-CA
+028660         GO TO 2100-EXIT
+028680     END-IF
+028700     MOVE CN-REQUEST-ID TO CA-REQUEST-ID OF WS-CA
+028800     MOVE CN-PATIENT-ID TO CA-PATIENT-ID OF WS-CA
+028900     EVALUATE CA-REQUEST-ID OF WS-CA
+029000         WHEN 'INQ01'
+029050             CONTINUE
+029100         WHEN 'INQ02'
+029200             EXEC CICS GET CONTAINER('HCIPPATCN')
+029300                 CHANNEL(WS-CHANNEL-NAME)
+029400                 INTO(HCIP-PATIENT-CN)
+029500                 RESP(WS-CICS-RESP)
+029600             END-EXEC
+029620             IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+029640                 MOVE 90 TO CA-RETURN-CODE OF WS-CA
+029660                 GO TO 2100-EXIT
+029680             END-IF
+029700             MOVE CN-INS-CARD-NUM TO
+029800                 CA-INS-CARD-NUM OF CA-PATIENT-REQUEST OF WS-CA
+029900             MOVE CN-EMAIL-ADDRESS TO
+030000                 CA-EMAIL-ADDRESS OF CA-PATIENT-REQUEST OF WS-CA
+030100         WHEN 'THRSET'
+030200             EXEC CICS GET CONTAINER('HCIPTHRCN')
+030300                 CHANNEL(WS-CHANNEL-NAME)
+030400                 INTO(HCIP-THRESHOLD-CN)
+030500                 RESP(WS-CICS-RESP)
+030600             END-EXEC
+030620             IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+030640                 MOVE 90 TO CA-RETURN-CODE OF WS-CA
+030660                 GO TO 2100-EXIT
+030680             END-IF
+030700             MOVE CN-HR-THRESHOLD TO
+030800                 CA-HR-THRESHOLD OF CA-THRESHOLD-REQUEST OF WS-CA
+030900             MOVE CN-BP-THRESHOLD TO
+031000                 CA-BP-THRESHOLD OF CA-THRESHOLD-REQUEST OF WS-CA
+031100             MOVE CN-MS-THRESHOLD TO
+031200                 CA-MS-THRESHOLD OF CA-THRESHOLD-REQUEST OF WS-CA
+031300         WHEN 'VISIT1'
+031400             EXEC CICS GET CONTAINER('HCIPVISCN')
+031500                 CHANNEL(WS-CHANNEL-NAME)
+031600                 INTO(HCIP-VISIT-CN)
+031700                 RESP(WS-CICS-RESP)
+031800             END-EXEC
+031820             IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+031840                 MOVE 90 TO CA-RETURN-CODE OF WS-CA
+031860                 GO TO 2100-EXIT
+031880             END-IF
+031900             MOVE CN-VISIT-DATE TO
+032000                 CA-VISIT-DATE OF CA-VISIT-REQUEST OF WS-CA
+032100             MOVE CN-VISIT-TIME TO
+032200                 CA-VISIT-TIME OF CA-VISIT-REQUEST OF WS-CA
+032300             MOVE CN-HEART-RATE TO
+032400                 CA-HEART-RATE OF CA-VISIT-REQUEST OF WS-CA
+032500             MOVE CN-BLOOD-PRESSURE TO
+032600                 CA-BLOOD-PRESSURE OF CA-VISIT-REQUEST OF WS-CA
+032700             MOVE CN-MENTAL-STATE TO
+032800                 CA-MENTAL-STATE OF CA-VISIT-REQUEST OF WS-CA
+032900         WHEN 'LOGN01'
+033000             EXEC CICS GET CONTAINER('HCIPUSRCN')
+033100                 CHANNEL(WS-CHANNEL-NAME)
+033200                 INTO(HCIP-USER-CN)
+033300                 RESP(WS-CICS-RESP)
+033400             END-EXEC
+033420             IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+033440                 MOVE 90 TO CA-RETURN-CODE OF WS-CA
+033460                 GO TO 2100-EXIT
+033480             END-IF
+033500             MOVE CN-USERNAME TO
+033600                 CA-USERNAME OF CA-PATIENT-USER-REQUEST OF WS-CA
+033700             MOVE CN-USERPASSWORD TO CA-USERPASSWORD OF
+033800                 CA-PATIENT-USER-REQUEST OF WS-CA
+033900         WHEN 'MEDADD'
+034000             EXEC CICS GET CONTAINER('HCIPMEDCN')
+034100                 CHANNEL(WS-CHANNEL-NAME)
+034200                 INTO(HCIP-MEDICATION-CN)
+034300                 RESP(WS-CICS-RESP)
+034400             END-EXEC
+034420             IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+034440                 MOVE 90 TO CA-RETURN-CODE OF WS-CA
+034460                 GO TO 2100-EXIT
+034480             END-IF
+034500             MOVE CN-DRUG-NAME TO
+034600                 CA-DRUG-NAME OF CA-MEDICATION-REQUEST OF WS-CA
+034700             MOVE CN-PRESCRIPTION-ID TO CA-PRESCRIPTION-ID OF
+034800                 CA-MEDICATION-REQUEST OF WS-CA
+034900             MOVE CN-START-DATE TO
+035000                 CA-START-DATE OF CA-MEDICATION-REQUEST OF WS-CA
+035100             MOVE CN-END-DATE TO
+035200                 CA-END-DATE OF CA-MEDICATION-REQUEST OF WS-CA
+035300         WHEN OTHER
+035400             CONTINUE
+035500     END-EVALUATE.
+035600 2100-EXIT.
+035700     EXIT.
+035800*---------------------------------------------------------------*
+035900* 3000-PROCESS-REQUEST                                          *
+036000*---------------------------------------------------------------*
+036100 3000-PROCESS-REQUEST.
+036200     MOVE 0 TO CA-RETURN-CODE OF WS-CA
+036300     EVALUATE CA-REQUEST-ID OF WS-CA
+036400         WHEN 'INQ01'
+036500             PERFORM 4000-INQ01-PROCESS THRU 4000-EXIT
+036600         WHEN 'INQ02'
+036700             PERFORM 4100-INQ02-PROCESS THRU 4100-EXIT
+036800         WHEN 'THRSET'
+036900             PERFORM 4300-THRSET-PROCESS THRU 4300-EXIT
+037000         WHEN 'VISIT1'
+037100             PERFORM 4200-VISIT1-PROCESS THRU 4200-EXIT
+037200         WHEN 'LOGN01'
+037300             PERFORM 4400-LOGN01-PROCESS THRU 4400-EXIT
+037400         WHEN 'MEDADD'
+037500             PERFORM 4500-MEDADD-PROCESS THRU 4500-EXIT
+037600         WHEN OTHER
+037700             MOVE 99 TO CA-RETURN-CODE OF WS-CA
+037800     END-EVALUATE.
+037900 3000-EXIT.
+038000     EXIT.
+038100*---------------------------------------------------------------*
+038200* 4000-INQ01-PROCESS - lookup by CA-PATIENT-ID                  *
+038300*---------------------------------------------------------------*
+038400 4000-INQ01-PROCESS.
+038500     PERFORM 7100-READ-PATIENT-BY-ID THRU 7100-EXIT
+038600     IF WS-PATIENT-FOUND
+038700         PERFORM 4900-MOVE-PATIENT-TO-CA THRU 4900-EXIT
+038800         MOVE 'Y' TO WS-SUPPRESS-AUDIT-HDR-SW
+038900         PERFORM 5000-VALIDATE-DOB THRU 5000-EXIT
+039000     ELSE
+039100         MOVE 10 TO CA-RETURN-CODE OF WS-CA
+039200     END-IF.
+039300 4000-EXIT.
+039400     EXIT.
+039500*---------------------------------------------------------------*
+039600* 4100-INQ02-PROCESS - lookup by insurance card or e-mail       *
+039700*---------------------------------------------------------------*
+039800 4100-INQ02-PROCESS.
+039900     IF CA-INS-CARD-NUM OF CA-PATIENT-REQUEST OF WS-CA
+040000             NOT = SPACES
+040100         PERFORM 7110-READ-PATIENT-BY-CARD THRU 7110-EXIT
+040200     ELSE
+040300         IF CA-EMAIL-ADDRESS OF CA-PATIENT-REQUEST OF WS-CA
+040400                 NOT = SPACES
+040500             PERFORM 7120-READ-PATIENT-BY-EMAIL THRU 7120-EXIT
+040600         ELSE
+040700             MOVE 11 TO CA-RETURN-CODE OF WS-CA
+040800             GO TO 4100-EXIT
+040900         END-IF
+041000     END-IF.
+041100     IF WS-PATIENT-FOUND
+041200         PERFORM 4900-MOVE-PATIENT-TO-CA THRU 4900-EXIT
+041300         PERFORM 5000-VALIDATE-DOB THRU 5000-EXIT
+041400     ELSE
+041500         MOVE 10 TO CA-RETURN-CODE OF WS-CA
+041600     END-IF.
+041700 4100-EXIT.
+041800     EXIT.
+041900*---------------------------------------------------------------*
+042000* 4200-VISIT1-PROCESS - record vitals, check thresholds         *
+042100*---------------------------------------------------------------*
+042200 4200-VISIT1-PROCESS.
+042300     PERFORM 7100-READ-PATIENT-BY-ID THRU 7100-EXIT
+042400     IF NOT WS-PATIENT-FOUND
+042500         MOVE 32 TO CA-RETURN-CODE OF WS-CA
+042600         GO TO 4200-EXIT
+042700     END-IF.
+042800     MOVE CA-PATIENT-ID OF WS-CA  TO VIS-PATIENT-ID
+042900     MOVE CA-VISIT-DATE OF CA-VISIT-REQUEST OF WS-CA
+043000         TO VIS-VISIT-DATE
+043100     MOVE CA-VISIT-TIME OF CA-VISIT-REQUEST OF WS-CA
+043200         TO VIS-VISIT-TIME
+043300     MOVE CA-HEART-RATE OF CA-VISIT-REQUEST OF WS-CA
+043400         TO VIS-HEART-RATE
+043500     MOVE CA-BLOOD-PRESSURE OF CA-VISIT-REQUEST OF WS-CA
+043600         TO VIS-BLOOD-PRESSURE
+043700     MOVE CA-MENTAL-STATE OF CA-VISIT-REQUEST OF WS-CA
+043800         TO VIS-MENTAL-STATE
+043900     MOVE 'N' TO VIS-HR-BREACH-SW
+044000     MOVE 'N' TO VIS-BP-BREACH-SW
+044100     MOVE 'N' TO VIS-MS-BREACH-SW
+044200     PERFORM 7210-CHECK-THRESHOLD-BREACH THRU 7210-EXIT
+044300     EXEC CICS WRITE FILE('HCIPVIS')
+044400         FROM(WS-VISIT-RECORD)
+044500         RIDFLD(VIS-KEY)
+044600         RESP(WS-CICS-RESP)
+044650     END-EXEC
+044660     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+044670         MOVE 90 TO CA-RETURN-CODE OF WS-CA
+044680         GO TO 4200-EXIT
+044690     END-IF
+044700     IF WS-THRESHOLD-BREACHED
+044900         PERFORM 7220-SEND-BREACH-ALERT THRU 7220-EXIT
+045000         MOVE 31 TO CA-RETURN-CODE OF WS-CA
+045100     ELSE
+045200         MOVE 30 TO CA-RETURN-CODE OF WS-CA
+045300     END-IF.
+045800 4200-EXIT.
+045900     EXIT.
+046000*---------------------------------------------------------------*
+046100* 4300-THRSET-PROCESS - set a patient's vitals thresholds       *
+046200*---------------------------------------------------------------*
+046300 4300-THRSET-PROCESS.
+046400     PERFORM 7100-READ-PATIENT-BY-ID THRU 7100-EXIT
+046500     IF NOT WS-PATIENT-FOUND
+046600         MOVE 10 TO CA-RETURN-CODE OF WS-CA
+046700         GO TO 4300-EXIT
+046800     END-IF.
+046900     MOVE CA-HR-THRESHOLD OF CA-THRESHOLD-REQUEST OF WS-CA
+047000         TO PAT-HR-THRESHOLD
+047100     MOVE CA-BP-THRESHOLD OF CA-THRESHOLD-REQUEST OF WS-CA
+047200         TO PAT-BP-THRESHOLD
+047300     MOVE CA-MS-THRESHOLD OF CA-THRESHOLD-REQUEST OF WS-CA
+047400         TO PAT-MS-THRESHOLD
+047500     EXEC CICS REWRITE FILE('HCIPPAT')
+047600         FROM(WS-PATIENT-RECORD)
+047700         RESP(WS-CICS-RESP)
+047750     END-EXEC
+047760     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+047770         MOVE 90 TO CA-RETURN-CODE OF WS-CA
+047780         GO TO 4300-EXIT
+047790     END-IF
+047900     MOVE 40 TO CA-RETURN-CODE OF WS-CA.
+048400 4300-EXIT.
+048500     EXIT.
+048600*---------------------------------------------------------------*
+048700* 4400-LOGN01-PROCESS - portal login with lockout tracking      *
+048800*---------------------------------------------------------------*
+048900 4400-LOGN01-PROCESS.
+049000     MOVE 'N' TO WS-BAD-CREDENTIAL-SW
+049100     PERFORM 7300-READ-LOGIN-RECORD THRU 7300-EXIT
+049200     IF NOT WS-LOGIN-FOUND
+049300         INITIALIZE WS-LOGIN-RECORD
+049400         MOVE CA-USERNAME OF CA-PATIENT-USER-REQUEST OF WS-CA
+049500             TO LGN-USERNAME
+049600         MOVE 'N' TO LGN-LOCKED-SW
+049700     END-IF.
+049800     IF LGN-LOCKED
+049900         MOVE 52 TO CA-RETURN-CODE OF WS-CA
+050000     ELSE
+050100         PERFORM 7140-READ-PATIENT-BY-USERID THRU 7140-EXIT
+050200         IF NOT WS-PATIENT-FOUND
+050300             MOVE 'Y' TO WS-BAD-CREDENTIAL-SW
+050400             MOVE 53 TO CA-RETURN-CODE OF WS-CA
+050500         ELSE
+050600             IF PAT-USERPASSWORD = CA-USERPASSWORD OF
+050700                     CA-PATIENT-USER-REQUEST OF WS-CA
+050800                 MOVE 0 TO LGN-FAILED-COUNT
+050900                 MOVE 'N' TO LGN-LOCKED-SW
+051000                 MOVE 50 TO CA-RETURN-CODE OF WS-CA
+051100             ELSE
+051200                 MOVE 'Y' TO WS-BAD-CREDENTIAL-SW
+051300                 MOVE 51 TO CA-RETURN-CODE OF WS-CA
+051400             END-IF
+051500         END-IF
+051600         IF WS-BAD-CREDENTIAL
+051700             ADD 1 TO LGN-FAILED-COUNT
+051800             IF LGN-FAILED-COUNT >= WS-LOGIN-MAX-ATTEMPTS
+051900                 MOVE 'Y' TO LGN-LOCKED-SW
+052000                 MOVE 52 TO CA-RETURN-CODE OF WS-CA
+052100             END-IF
+052200         END-IF
+052300     END-IF.
+052400     MOVE WS-CURRENT-DATE TO LGN-LAST-ATTEMPT-DATE
+052500     MOVE WS-CURRENT-TIME TO LGN-LAST-ATTEMPT-TIME
+052600     PERFORM 7310-SAVE-LOGIN-RECORD THRU 7310-EXIT
+052700     MOVE WS-CORRELATION-ID TO
+052800         CA-USR-CORR-ID OF CA-PATIENT-USER-REQUEST OF WS-CA
+052900     MOVE WS-AUDIT-TIMESTAMP TO
+053000         CA-USR-AUDIT-TS OF CA-PATIENT-USER-REQUEST OF WS-CA.
+053100 4400-EXIT.
+053200     EXIT.
+053300*---------------------------------------------------------------*
+053400* 4500-MEDADD-PROCESS - duplicate/overlap check before insert   *
+053500*---------------------------------------------------------------*
+053600 4500-MEDADD-PROCESS.
+053700     PERFORM 7100-READ-PATIENT-BY-ID THRU 7100-EXIT
+053800     IF NOT WS-PATIENT-FOUND
+053900         MOVE 62 TO CA-RETURN-CODE OF WS-CA
+054000         GO TO 4500-EXIT
+054100     END-IF.
+054200     MOVE 'N' TO WS-DUP-RX-SW
+054300     PERFORM 7400-CHECK-ACTIVE-PRESCRIPTIONS THRU 7400-EXIT
+054400     IF WS-DUP-RX-FOUND
+054500         MOVE 61 TO CA-RETURN-CODE OF WS-CA
+054600     ELSE
+054700         MOVE CA-PATIENT-ID OF WS-CA  TO MED-PATIENT-ID
+054800         MOVE CA-PRESCRIPTION-ID OF CA-MEDICATION-REQUEST
+054900             OF WS-CA                TO MED-PRESCRIPTION-ID
+055000         MOVE CA-DRUG-NAME OF CA-MEDICATION-REQUEST OF WS-CA
+055100             TO MED-DRUG-NAME
+055200         MOVE CA-STRENGTH OF CA-MEDICATION-REQUEST OF WS-CA
+055300             TO MED-STRENGTH
+055400         MOVE CA-AMOUNT OF CA-MEDICATION-REQUEST OF WS-CA
+055500             TO MED-AMOUNT
+055600         MOVE CA-ROUTE OF CA-MEDICATION-REQUEST OF WS-CA
+055700             TO MED-ROUTE
+055800         MOVE CA-FREQUENCY OF CA-MEDICATION-REQUEST OF WS-CA
+055900             TO MED-FREQUENCY
+056000         MOVE CA-IDENTIFIER OF CA-MEDICATION-REQUEST OF WS-CA
+056100             TO MED-IDENTIFIER
+056200         MOVE CA-BIOMED-TYPE OF CA-MEDICATION-REQUEST OF WS-CA
+056300             TO MED-BIOMED-TYPE
+056400         MOVE CA-START-DATE OF CA-MEDICATION-REQUEST OF WS-CA
+056500             TO MED-START-DATE
+056600         MOVE CA-END-DATE OF CA-MEDICATION-REQUEST OF WS-CA
+056700             TO MED-END-DATE
+056800         MOVE 'Y' TO MED-ACTIVE-SW
+056900         EXEC CICS WRITE FILE('HCIPMED')
+057000             FROM(WS-MEDICATION-RECORD)
+057100             RIDFLD(MED-KEY)
+057200             RESP(WS-CICS-RESP)
+057250         END-EXEC
+057260         IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+057270             MOVE 90 TO CA-RETURN-CODE OF WS-CA
+057280             GO TO 4500-EXIT
+057290         END-IF
+057400         MOVE 60 TO CA-RETURN-CODE OF WS-CA
+057500     END-IF.
+058000 4500-EXIT.
+058100     EXIT.
+058200*---------------------------------------------------------------*
+058300* 4900-MOVE-PATIENT-TO-CA - move the master record read by one  *
+058400* of the 7100/7110/7120/7140 paragraphs into CA-PATIENT-REQUEST.*
+058500* CA-ADDITIONAL-DATA is deliberately left untouched.            *
+058600*---------------------------------------------------------------*
+058700 4900-MOVE-PATIENT-TO-CA.
+058800     MOVE PAT-PATIENT-ID      TO CA-PATIENT-ID OF WS-CA
+058900     MOVE PAT-INS-CARD-NUM    TO CA-INS-CARD-NUM OF
+059000         CA-PATIENT-REQUEST OF WS-CA
+059100     MOVE PAT-FIRST-NAME      TO CA-FIRST-NAME OF
+059200         CA-PATIENT-REQUEST OF WS-CA
+059300     MOVE PAT-LAST-NAME       TO CA-LAST-NAME OF
+059400         CA-PATIENT-REQUEST OF WS-CA
+059500     MOVE PAT-DOB             TO CA-DOB OF
+059600         CA-PATIENT-REQUEST OF WS-CA
+059700     MOVE PAT-ADDRESS         TO CA-ADDRESS OF
+059800         CA-PATIENT-REQUEST OF WS-CA
+059900     MOVE PAT-CITY            TO CA-CITY OF
+060000         CA-PATIENT-REQUEST OF WS-CA
+060100     MOVE PAT-POSTCODE        TO CA-POSTCODE OF
+060200         CA-PATIENT-REQUEST OF WS-CA
+060300     MOVE PAT-PHONE-MOBILE    TO CA-PHONE-MOBILE OF
+060400         CA-PATIENT-REQUEST OF WS-CA
+060500     MOVE PAT-EMAIL-ADDRESS   TO CA-EMAIL-ADDRESS OF
+060600         CA-PATIENT-REQUEST OF WS-CA
+060700     MOVE PAT-USERID          TO CA-USERID OF
+060800         CA-PATIENT-REQUEST OF WS-CA.
+060900 4900-EXIT.
+061000     EXIT.
+061100*---------------------------------------------------------------*
+061200* 5000-VALIDATE-DOB - CA-DOB must be a real, non-future,        *
+061300* non-implausible YYYY-MM-DD calendar date.                     *
+061400*---------------------------------------------------------------*
+061500 5000-VALIDATE-DOB.
+061600     MOVE 'Y' TO WS-DOB-VALID-SW
+061700     MOVE CA-DOB OF CA-PATIENT-REQUEST OF WS-CA TO WS-DOB-IN
+061800     IF WS-DOB-YEAR-X IS NOT NUMERIC
+061900             OR WS-DOB-MONTH-X IS NOT NUMERIC
+062000             OR WS-DOB-DAY-X IS NOT NUMERIC
+062100             OR WS-DOB-SEP1-X NOT = '-'
+062200             OR WS-DOB-SEP2-X NOT = '-'
+062300         MOVE 'N' TO WS-DOB-VALID-SW
+062400         GO TO 5000-DOB-DONE
+062500     END-IF.
+062600     MOVE WS-DOB-YEAR-X  TO WS-DOB-YEAR-N
+062700     MOVE WS-DOB-MONTH-X TO WS-DOB-MONTH-N
+062800     MOVE WS-DOB-DAY-X   TO WS-DOB-DAY-N
+062900     IF WS-DOB-YEAR-N < WS-DOB-MIN-YEAR
+063000             OR WS-DOB-YEAR-N > WS-CURRENT-YEAR-N
+063100         MOVE 'N' TO WS-DOB-VALID-SW
+063200         GO TO 5000-DOB-DONE
+063300     END-IF.
+063400     IF WS-DOB-MONTH-N < 1 OR WS-DOB-MONTH-N > 12
+063500         MOVE 'N' TO WS-DOB-VALID-SW
+063600         GO TO 5000-DOB-DONE
+063700     END-IF.
+063800     PERFORM 5100-CHECK-LEAP-YEAR THRU 5100-EXIT
+063900     MOVE WS-DIM-TAB(WS-DOB-MONTH-N) TO WS-DAYS-THIS-MONTH
+064000     IF WS-DOB-MONTH-N = 2 AND WS-IS-LEAP-YEAR
+064100         MOVE 29 TO WS-DAYS-THIS-MONTH
+064200     END-IF.
+064300     IF WS-DOB-DAY-N < 1 OR WS-DOB-DAY-N > WS-DAYS-THIS-MONTH
+064400         MOVE 'N' TO WS-DOB-VALID-SW
+064500         GO TO 5000-DOB-DONE
+064600     END-IF.
+064700     IF WS-DOB-IN > WS-CURRENT-DATE
+064800         MOVE 'N' TO WS-DOB-VALID-SW
+064900     END-IF.
+065000 5000-DOB-DONE.
+065100     IF NOT WS-DOB-IS-VALID
+065200         MOVE 21 TO CA-RETURN-CODE OF WS-CA
+065300     END-IF.
+065400 5000-EXIT.
+065500     EXIT.
+065600 5100-CHECK-LEAP-YEAR.
+065700     MOVE 'N' TO WS-LEAP-YEAR-SW
+065800     DIVIDE WS-DOB-YEAR-N BY 4 GIVING WS-DIV-QUOT
+065900         REMAINDER WS-DIV-REM-4
+066000     DIVIDE WS-DOB-YEAR-N BY 100 GIVING WS-DIV-QUOT
+066100         REMAINDER WS-DIV-REM-100
+066200     DIVIDE WS-DOB-YEAR-N BY 400 GIVING WS-DIV-QUOT
+066300         REMAINDER WS-DIV-REM-400
+066400     IF (WS-DIV-REM-4 = 0 AND WS-DIV-REM-100 NOT = 0)
+066500             OR WS-DIV-REM-400 = 0
+066600         MOVE 'Y' TO WS-LEAP-YEAR-SW
+066700     END-IF.
+066800 5100-EXIT.
+066900     EXIT.
+067000*---------------------------------------------------------------*
+067100* 6000-BUILD-CORRELATION-ID                                     *
+067200*---------------------------------------------------------------*
+067300 6000-BUILD-CORRELATION-ID.
+067400     MOVE EIBTASKN TO WS-CORR-TASKN-ED
+067500     MOVE SPACES TO WS-CORRELATION-ID
+067600     STRING EIBTRNID DELIMITED BY SIZE
+067700            '-' DELIMITED BY SIZE
+067800            WS-CORR-TASKN-ED DELIMITED BY SIZE
+067900         INTO WS-CORRELATION-ID
+068000     END-STRING
+068100     MOVE SPACES TO WS-AUDIT-TIMESTAMP
+068200     STRING WS-CURRENT-DATE DELIMITED BY SIZE
+068300            '-' DELIMITED BY SIZE
+068400            WS-CURRENT-TIME DELIMITED BY SIZE
+068500         INTO WS-AUDIT-TIMESTAMP
+068600     END-STRING.
+068700 6000-EXIT.
+068800     EXIT.
+068900*---------------------------------------------------------------*
+069000* 7100/7110/7120/7140 - patient master reads                   *
+069100*---------------------------------------------------------------*
+069200 7100-READ-PATIENT-BY-ID.
+069300     MOVE 'N' TO WS-PATIENT-FOUND-SW
+069400     MOVE CA-PATIENT-ID OF WS-CA TO PAT-PATIENT-ID
+069500     EXEC CICS READ FILE('HCIPPAT')
+069600         INTO(WS-PATIENT-RECORD)
+069700         RIDFLD(PAT-KEY)
+069800         RESP(WS-CICS-RESP)
+069900     END-EXEC
+070000     IF WS-CICS-RESP = DFHRESP(NORMAL)
+070100         MOVE 'Y' TO WS-PATIENT-FOUND-SW
+070200     END-IF.
+070300 7100-EXIT.
+070400     EXIT.
+070500 7110-READ-PATIENT-BY-CARD.
+070600     MOVE 'N' TO WS-PATIENT-FOUND-SW
+070700     EXEC CICS READ FILE('HCIPPTC')
+070800         INTO(WS-PATIENT-RECORD)
+070900         RIDFLD(CA-INS-CARD-NUM OF CA-PATIENT-REQUEST OF WS-CA)
+071000         KEYLENGTH(LENGTH OF PAT-INS-CARD-NUM)
+071100         RESP(WS-CICS-RESP)
+071200     END-EXEC
+071300     IF WS-CICS-RESP = DFHRESP(NORMAL)
+071400         MOVE 'Y' TO WS-PATIENT-FOUND-SW
+071500     END-IF.
+071600 7110-EXIT.
+071700     EXIT.
+071800 7120-READ-PATIENT-BY-EMAIL.
+071900     MOVE 'N' TO WS-PATIENT-FOUND-SW
+072000     EXEC CICS READ FILE('HCIPPTE')
+072100         INTO(WS-PATIENT-RECORD)
+072200         RIDFLD(CA-EMAIL-ADDRESS OF CA-PATIENT-REQUEST OF WS-CA)
+072300         KEYLENGTH(LENGTH OF PAT-EMAIL-ADDRESS)
+072400         RESP(WS-CICS-RESP)
+072500     END-EXEC
+072600     IF WS-CICS-RESP = DFHRESP(NORMAL)
+072700         MOVE 'Y' TO WS-PATIENT-FOUND-SW
+072800     END-IF.
+072900 7120-EXIT.
+073000     EXIT.
+073100 7140-READ-PATIENT-BY-USERID.
+073200     MOVE 'N' TO WS-PATIENT-FOUND-SW
+073300     EXEC CICS READ FILE('HCIPPTU')
+073400         INTO(WS-PATIENT-RECORD)
+073500         RIDFLD(CA-USERNAME OF CA-PATIENT-USER-REQUEST OF WS-CA)
+073600         KEYLENGTH(LENGTH OF PAT-USERID)
+073700         RESP(WS-CICS-RESP)
+073800     END-EXEC
+073900     IF WS-CICS-RESP = DFHRESP(NORMAL)
+074000         MOVE 'Y' TO WS-PATIENT-FOUND-SW
+074100     END-IF.
+074200 7140-EXIT.
+074300     EXIT.
+074400*---------------------------------------------------------------*
+074500* 7210-CHECK-THRESHOLD-BREACH                                   *
+074600*---------------------------------------------------------------*
+074700 7210-CHECK-THRESHOLD-BREACH.
+074800     MOVE 'N' TO WS-BREACH-SW
+074900     IF VIS-HEART-RATE IS NUMERIC AND PAT-HR-THRESHOLD
+075000             IS NUMERIC
+075100         MOVE VIS-HEART-RATE TO WS-HR-READING-N
+075200         MOVE PAT-HR-THRESHOLD TO WS-HR-LIMIT-N
+075300         IF WS-HR-READING-N > WS-HR-LIMIT-N
+075400             MOVE 'Y' TO VIS-HR-BREACH-SW
+075500             MOVE 'Y' TO WS-BREACH-SW
+075600         END-IF
+075700     END-IF.
+075800     MOVE VIS-BLOOD-PRESSURE TO WS-BP-READING
+075900     MOVE PAT-BP-THRESHOLD   TO WS-BP-LIMIT
+076000     PERFORM 7211-SYSTOLIC-OF-READING THRU 7211-EXIT
+076100     PERFORM 7212-SYSTOLIC-OF-LIMIT THRU 7212-EXIT
+076200     IF WS-BP-READING-SYS > 0 AND WS-BP-LIMIT-SYS > 0
+076300         IF WS-BP-READING-SYS > WS-BP-LIMIT-SYS
+076400             MOVE 'Y' TO VIS-BP-BREACH-SW
+076500             MOVE 'Y' TO WS-BREACH-SW
+076600         END-IF
+076700     END-IF.
+076800     MOVE 0 TO WS-MS-READING-RANK
+076900     MOVE 0 TO WS-MS-LIMIT-RANK
+077000     PERFORM 7213-RANK-MENTAL-STATE THRU 7213-EXIT
+077100     IF WS-MS-READING-RANK > 0 AND WS-MS-LIMIT-RANK > 0
+077200         IF WS-MS-READING-RANK > WS-MS-LIMIT-RANK
+077300             MOVE 'Y' TO VIS-MS-BREACH-SW
+077400             MOVE 'Y' TO WS-BREACH-SW
+077500         END-IF
+077600     END-IF.
+077700 7210-EXIT.
+077800     EXIT.
+077900 7211-SYSTOLIC-OF-READING.
+078000     MOVE 0 TO WS-BP-READING-SYS
+078100     MOVE 0 TO WS-SLASH-POS
+078200     INSPECT WS-BP-READING TALLYING WS-SLASH-POS
+078300         FOR CHARACTERS BEFORE INITIAL '/'
+078400     IF WS-SLASH-POS > 0 AND WS-SLASH-POS < 6
+078500         IF WS-BP-READING(1:WS-SLASH-POS) IS NUMERIC
+078600             MOVE WS-BP-READING(1:WS-SLASH-POS)
+078700                 TO WS-BP-READING-SYS
+078800         END-IF
+078900     END-IF.
+079000 7211-EXIT.
+079100     EXIT.
+079200 7212-SYSTOLIC-OF-LIMIT.
+079300     MOVE 0 TO WS-BP-LIMIT-SYS
+079400     MOVE 0 TO WS-SLASH-POS
+079500     INSPECT WS-BP-LIMIT TALLYING WS-SLASH-POS
+079600         FOR CHARACTERS BEFORE INITIAL '/'
+079700     IF WS-SLASH-POS > 0 AND WS-SLASH-POS < 6
+079800         IF WS-BP-LIMIT(1:WS-SLASH-POS) IS NUMERIC
+079900             MOVE WS-BP-LIMIT(1:WS-SLASH-POS)
+080000                 TO WS-BP-LIMIT-SYS
+080100         END-IF
+080200     END-IF.
+080300 7212-EXIT.
+080400     EXIT.
+080500 7213-RANK-MENTAL-STATE.
+080600     MOVE 1 TO WS-MS-TAB-IX
+080700     PERFORM 7214-RANK-LOOKUP-STEP
+080800         UNTIL WS-MS-TAB-IX > 4.
+080900 7213-EXIT.
+081000     EXIT.
+081100 7214-RANK-LOOKUP-STEP.
+081200     IF WS-MS-NAME(WS-MS-TAB-IX) = VIS-MENTAL-STATE
+081300         MOVE WS-MS-RANK(WS-MS-TAB-IX) TO WS-MS-READING-RANK
+081400     END-IF
+081500     IF WS-MS-NAME(WS-MS-TAB-IX) = PAT-MS-THRESHOLD
+081600         MOVE WS-MS-RANK(WS-MS-TAB-IX) TO WS-MS-LIMIT-RANK
+081700     END-IF
+081800     ADD 1 TO WS-MS-TAB-IX.
+081900*---------------------------------------------------------------*
+082000* 7220-SEND-BREACH-ALERT                                        *
+082100*---------------------------------------------------------------*
+082200 7220-SEND-BREACH-ALERT.
+082300     STRING 'VITALS BREACH PATIENT=' DELIMITED BY SIZE
+082400            CA-PATIENT-ID OF WS-CA DELIMITED BY SIZE
+082500            ' HR=' DELIMITED BY SIZE
+082600            VIS-HEART-RATE DELIMITED BY SIZE
+082700            ' BP=' DELIMITED BY SIZE
+082800            VIS-BLOOD-PRESSURE DELIMITED BY SIZE
+082900            ' MS=' DELIMITED BY SIZE
+083000            VIS-MENTAL-STATE DELIMITED BY SIZE
+083100         INTO WS-ALERT-MESSAGE
+083200     END-STRING
+083300     EXEC CICS WRITEQ TD QUEUE('ALRT')
+083400         FROM(WS-ALERT-MESSAGE)
+083500         LENGTH(LENGTH OF WS-ALERT-MESSAGE)
+083600         RESP(WS-CICS-RESP)
+083700     END-EXEC.
+083800 7220-EXIT.
+083900     EXIT.
+084000*---------------------------------------------------------------*
+084100* 7300/7310 - failed-login-attempts record                     *
+084200*---------------------------------------------------------------*
+084300 7300-READ-LOGIN-RECORD.
+084400     MOVE 'N' TO WS-LOGIN-FOUND-SW
+084500     MOVE CA-USERNAME OF CA-PATIENT-USER-REQUEST OF WS-CA
+084600         TO LGN-USERNAME
+084700     EXEC CICS READ FILE('HCIPLGN')
+084800         INTO(WS-LOGIN-RECORD)
+084900         RIDFLD(LGN-KEY)
+085000         RESP(WS-CICS-RESP)
+085100     END-EXEC
+085200     IF WS-CICS-RESP = DFHRESP(NORMAL)
+085300         MOVE 'Y' TO WS-LOGIN-FOUND-SW
+085400     END-IF.
+085500 7300-EXIT.
+085600     EXIT.
+085700 7310-SAVE-LOGIN-RECORD.
+085800     IF WS-LOGIN-FOUND
+085900         EXEC CICS REWRITE FILE('HCIPLGN')
+086000             FROM(WS-LOGIN-RECORD)
+086100             RESP(WS-CICS-RESP)
+086200         END-EXEC
+086300     ELSE
+086400         EXEC CICS WRITE FILE('HCIPLGN')
+086500             FROM(WS-LOGIN-RECORD)
+086600             RIDFLD(LGN-KEY)
+086700             RESP(WS-CICS-RESP)
+086800         END-EXEC
+086850     END-IF
+086860     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+086870         MOVE 90 TO CA-RETURN-CODE OF WS-CA
+086880     END-IF.
+087000 7310-EXIT.
+087100     EXIT.
+087200*---------------------------------------------------------------*
+087300* 7400-CHECK-ACTIVE-PRESCRIPTIONS - generic-key browse of       *
+087400* HCIPMED for this patient looking for a duplicate drug name    *
+087500* with an overlapping start/end date window.  CA-START-DATE and *
+087600* CA-END-DATE are fixed-width YYYY-MM-DD, so a plain alphanum-  *
+087700* eric compare is a valid chronological compare.                *
+087800*---------------------------------------------------------------*
+087900 7400-CHECK-ACTIVE-PRESCRIPTIONS.
+088000     MOVE 'N' TO WS-MED-EOF-SW
+088050     MOVE 'N' TO WS-MED-BR-OPEN-SW
+088100     MOVE CA-PATIENT-ID OF WS-CA TO WS-MBK-PATIENT-ID
+088200     MOVE 0 TO WS-MBK-PRESCRIPTION-ID
+088300     MOVE 0 TO WS-MED-COUNT
+088400     EXEC CICS STARTBR FILE('HCIPMED')
+088500         RIDFLD(WS-MED-BROWSE-KEY)
+088600         KEYLENGTH(LENGTH OF PAT-PATIENT-ID)
+088700         GTEQ
+088800         RESP(WS-CICS-RESP)
+088900     END-EXEC
+089000     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+089100         MOVE 'Y' TO WS-MED-EOF-SW
+089150     ELSE
+089160         MOVE 'Y' TO WS-MED-BR-OPEN-SW
+089200     END-IF.
+089300     PERFORM 7410-BROWSE-MED-STEP
+089400         UNTIL WS-MED-EOF OR WS-DUP-RX-FOUND.
+089450     IF WS-MED-BR-OPEN
+089500         EXEC CICS ENDBR FILE('HCIPMED')
+089550             RESP(WS-CICS-RESP)
+089600         END-EXEC
+089650     END-IF.
+089700 7400-EXIT.
+089800     EXIT.
+089900 7410-BROWSE-MED-STEP.
+090000     EXEC CICS READNEXT FILE('HCIPMED')
+090100         INTO(WS-MEDICATION-RECORD)
+090200         RIDFLD(WS-MED-BROWSE-KEY)
+090300         RESP(WS-CICS-RESP)
+090400     END-EXEC
+090500     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+090600         MOVE 'Y' TO WS-MED-EOF-SW
+090700         GO TO 7410-STEP-EXIT
+090800     END-IF.
+090900     IF MED-PATIENT-ID NOT = CA-PATIENT-ID OF WS-CA
+091000         MOVE 'Y' TO WS-MED-EOF-SW
+091100         GO TO 7410-STEP-EXIT
+091200     END-IF.
+091300     ADD 1 TO WS-MED-COUNT
+091400     IF MED-ACTIVE
+091500             AND MED-DRUG-NAME = CA-DRUG-NAME OF
+091600                 CA-MEDICATION-REQUEST OF WS-CA
+091700             AND CA-END-DATE OF CA-MEDICATION-REQUEST OF WS-CA
+091800                 >= MED-START-DATE
+091900             AND CA-START-DATE OF CA-MEDICATION-REQUEST OF WS-CA
+092000                 <= MED-END-DATE
+092100         MOVE 'Y' TO WS-DUP-RX-SW
+092200     END-IF.
+092300 7410-STEP-EXIT.
+092400     EXIT.
+092500*---------------------------------------------------------------*
+092600* 7000-SEND-RESPONSE                                            *
+092700*---------------------------------------------------------------*
+092800 7000-SEND-RESPONSE.
+092900     IF WS-CHANNEL-MODE
+093000         PERFORM 7010-SEND-VIA-CHANNEL THRU 7010-EXIT
+093100     ELSE
+093200         MOVE WS-CA TO DFHCOMMAREA
+093300     END-IF
+093400     EXEC CICS RETURN
+093500     END-EXEC.
+093600 7000-EXIT.
+093700     EXIT.
+093800 7010-SEND-VIA-CHANNEL.
+093900     MOVE CA-REQUEST-ID OF WS-CA  TO CN-REQUEST-ID
+094000     MOVE CA-RETURN-CODE OF WS-CA TO CN-RETURN-CODE
+094100     MOVE CA-PATIENT-ID OF WS-CA  TO CN-PATIENT-ID
+094200     EXEC CICS PUT CONTAINER('HCIPHDRCN')
+094300         CHANNEL(WS-CHANNEL-NAME)
+094400         FROM(HCIP-RESPONSE-CN)
+094420         RESP(WS-CICS-RESP)
+094500     END-EXEC
+094520     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+094540         MOVE 90 TO CA-RETURN-CODE OF WS-CA
+094560         GO TO 7010-EXIT
+094580     END-IF
+094600     EVALUATE CA-REQUEST-ID OF WS-CA
+094700         WHEN 'INQ01'
+094800         WHEN 'INQ02'
+094900             MOVE CA-INS-CARD-NUM OF CA-PATIENT-REQUEST
+095000                 OF WS-CA            TO CN-INS-CARD-NUM
+095100             MOVE CA-FIRST-NAME OF CA-PATIENT-REQUEST
+095200                 OF WS-CA            TO CN-FIRST-NAME
+095300             MOVE CA-LAST-NAME OF CA-PATIENT-REQUEST
+095400                 OF WS-CA            TO CN-LAST-NAME
+095500             MOVE CA-DOB OF CA-PATIENT-REQUEST OF WS-CA
+095600                 TO CN-DOB
+095700             MOVE CA-ADDRESS OF CA-PATIENT-REQUEST
+095800                 OF WS-CA            TO CN-ADDRESS
+095900             MOVE CA-CITY OF CA-PATIENT-REQUEST OF WS-CA
+096000                 TO CN-CITY
+096100             MOVE CA-POSTCODE OF CA-PATIENT-REQUEST
+096200                 OF WS-CA            TO CN-POSTCODE
+096300             MOVE CA-PHONE-MOBILE OF CA-PATIENT-REQUEST
+096400                 OF WS-CA            TO CN-PHONE-MOBILE
+096500             MOVE CA-EMAIL-ADDRESS OF CA-PATIENT-REQUEST
+096600                 OF WS-CA            TO CN-EMAIL-ADDRESS
+096700             MOVE CA-USERID OF CA-PATIENT-REQUEST OF WS-CA
+096800                 TO CN-USERID
+096900             MOVE WS-CORRELATION-ID TO CN-CORRELATION-ID
+097000                        OF HCIP-PATIENT-CN
+097100             MOVE WS-AUDIT-TIMESTAMP TO CN-AUDIT-TS
+097200                        OF HCIP-PATIENT-CN
+097300             EXEC CICS PUT CONTAINER('HCIPPATCN')
+097400                 CHANNEL(WS-CHANNEL-NAME)
+097500                 FROM(HCIP-PATIENT-CN)
+097520                 RESP(WS-CICS-RESP)
+097600             END-EXEC
+097620             IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+097640                 MOVE 90 TO CA-RETURN-CODE OF WS-CA
+097660                 GO TO 7010-EXIT
+097680             END-IF
+097700         WHEN 'THRSET'
+097800             MOVE WS-CORRELATION-ID TO CN-CORRELATION-ID
+097900                 OF HCIP-THRESHOLD-CN
+098000             MOVE WS-AUDIT-TIMESTAMP TO CN-AUDIT-TS
+098100                 OF HCIP-THRESHOLD-CN
+098200             EXEC CICS PUT CONTAINER('HCIPTHRCN')
+098300                 CHANNEL(WS-CHANNEL-NAME)
+098400                 FROM(HCIP-THRESHOLD-CN)
+098420                 RESP(WS-CICS-RESP)
+098500             END-EXEC
+098520             IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+098540                 MOVE 90 TO CA-RETURN-CODE OF WS-CA
+098560                 GO TO 7010-EXIT
+098580             END-IF
+098600         WHEN 'VISIT1'
+098700             MOVE WS-CORRELATION-ID TO CN-CORRELATION-ID
+098800                 OF HCIP-VISIT-CN
+098900             MOVE WS-AUDIT-TIMESTAMP TO CN-AUDIT-TS
+099000                 OF HCIP-VISIT-CN
+099100             EXEC CICS PUT CONTAINER('HCIPVISCN')
+099200                 CHANNEL(WS-CHANNEL-NAME)
+099300                 FROM(HCIP-VISIT-CN)
+099320                 RESP(WS-CICS-RESP)
+099400             END-EXEC
+099420             IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+099440                 MOVE 90 TO CA-RETURN-CODE OF WS-CA
+099460                 GO TO 7010-EXIT
+099480             END-IF
+099500         WHEN 'LOGN01'
+099600             MOVE WS-CORRELATION-ID TO CN-CORRELATION-ID
+099700                 OF HCIP-USER-CN
+099800             MOVE WS-AUDIT-TIMESTAMP TO CN-AUDIT-TS
+099900                 OF HCIP-USER-CN
+100000             EXEC CICS PUT CONTAINER('HCIPUSRCN')
+100100                 CHANNEL(WS-CHANNEL-NAME)
+100200                 FROM(HCIP-USER-CN)
+100220                 RESP(WS-CICS-RESP)
+100300             END-EXEC
+100320             IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+100340                 MOVE 90 TO CA-RETURN-CODE OF WS-CA
+100360                 GO TO 7010-EXIT
+100380             END-IF
+100400         WHEN 'MEDADD'
+100500             MOVE WS-CORRELATION-ID TO CN-CORRELATION-ID
+100600                 OF HCIP-MEDICATION-CN
+100700             MOVE WS-AUDIT-TIMESTAMP TO CN-AUDIT-TS
+100800                 OF HCIP-MEDICATION-CN
+100900             EXEC CICS PUT CONTAINER('HCIPMEDCN')
+101000                 CHANNEL(WS-CHANNEL-NAME)
+101100                 FROM(HCIP-MEDICATION-CN)
+101120                 RESP(WS-CICS-RESP)
+101200             END-EXEC
+101220             IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+101240                 MOVE 90 TO CA-RETURN-CODE OF WS-CA
+101260                 GO TO 7010-EXIT
+101280             END-IF
+101300         WHEN OTHER
+101400             CONTINUE
+101500     END-EVALUATE.
+101600 7010-EXIT.
+101700     EXIT.
+101800*---------------------------------------------------------------*
+101900* 8000-WRITE-AUDIT-RECORD - one record per call, every request  *
+102000* id, regardless of whether this call's own CA-ADDITIONAL-DATA  *
+102100* carries a copy of the correlation id back to the caller.      *
+102200*---------------------------------------------------------------*
+102300 8000-WRITE-AUDIT-RECORD.
+102400     MOVE WS-CORRELATION-ID  TO AUD-CORRELATION-ID
+102500     MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP
+102600     MOVE CA-REQUEST-ID OF WS-CA  TO AUD-REQUEST-ID
+102700     MOVE CA-RETURN-CODE OF WS-CA TO AUD-RETURN-CODE
+102800     MOVE CA-PATIENT-ID OF WS-CA  TO AUD-PATIENT-ID
+102900     EXEC CICS WRITEQ TD QUEUE('AUDT')
+103000         FROM(WS-AUDIT-RECORD)
+103100         LENGTH(LENGTH OF WS-AUDIT-RECORD)
+103200         RESP(WS-CICS-RESP)
+103300     END-EXEC
+103400     IF NOT WS-SUPPRESS-AUDIT-HDR
+103500         EVALUATE CA-REQUEST-ID OF WS-CA
+103600             WHEN 'INQ02'
+103700                 MOVE WS-CORRELATION-ID TO CA-PAT-CORR-ID
+103800                     OF CA-PATIENT-REQUEST OF WS-CA
+103900                 MOVE WS-AUDIT-TIMESTAMP TO CA-PAT-AUDIT-TS
+104000                     OF CA-PATIENT-REQUEST OF WS-CA
+104050             WHEN 'VISIT1'
+104060                 MOVE WS-CORRELATION-ID TO CA-VIS-CORR-ID
+104070                     OF CA-VISIT-REQUEST OF WS-CA
+104080                 MOVE WS-AUDIT-TIMESTAMP TO CA-VIS-AUDIT-TS
+104090                     OF CA-VISIT-REQUEST OF WS-CA
+104110             WHEN 'THRSET'
+104120                 MOVE WS-CORRELATION-ID TO CA-THR-CORR-ID
+104130                     OF CA-THRESHOLD-REQUEST OF WS-CA
+104140                 MOVE WS-AUDIT-TIMESTAMP TO CA-THR-AUDIT-TS
+104150                     OF CA-THRESHOLD-REQUEST OF WS-CA
+104170             WHEN 'MEDADD'
+104180                 MOVE WS-CORRELATION-ID TO CA-MED-CORR-ID
+104190                     OF CA-MEDICATION-REQUEST OF WS-CA
+104200                 MOVE WS-AUDIT-TIMESTAMP TO CA-MED-AUDIT-TS
+104210                     OF CA-MEDICATION-REQUEST OF WS-CA
+104220             WHEN OTHER
+104230                 CONTINUE
+104300         END-EVALUATE
+104400     END-IF.
+104500 8000-EXIT.
+104600     EXIT.
+104700 END PROGRAM HCIPDB01.
