@@ -0,0 +1,213 @@
+000100*****************************************************************
+000200* PROGRAM    : HCIPEXT1
+000300* PURPOSE    : Nightly batch extract of the HCIPPAT patient
+000400*              master for downstream reporting.  Reads HCIPPAT
+000500*              sequentially and writes one HCIPEXT record per
+000600*              patient.  A checkpoint is rewritten every
+000700*              WS-CHECKPOINT-INTERVAL records so a restart after
+000800*              an abend resumes just past the last patient
+000900*              actually extracted instead of reprocessing the
+001000*              whole file.
+001100*
+001200* AUTHOR     : M. OYELARAN, DEMOHEALTH APPLICATIONS DEVELOPMENT
+001300* INSTALLATION: DEMOHEALTH DATA CENTER
+001400* DATE-WRITTEN: 08/08/2026
+001500* DATE-COMPILED:
+001600*
+001700* Modification history
+001800* ----   ----   -----------------------------------------------
+001900* 080826 MRO    Original version.
+002000*****************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID.   HCIPEXT1.
+002300 AUTHOR.       M. OYELARAN.
+002400 INSTALLATION. DEMOHEALTH DATA CENTER.
+002500 DATE-WRITTEN. 08/08/2026.
+002600 DATE-COMPILED.
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT HCIPPAT ASSIGN TO HCIPPAT
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS PAT-KEY
+003400         FILE STATUS IS WS-PAT-STATUS.
+003500     SELECT HCIPEXT ASSIGN TO HCIPEXT
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS WS-EXT-STATUS.
+003800     SELECT HCIPCKP ASSIGN TO HCIPCKP
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS DYNAMIC
+004100         RECORD KEY IS CKP-KEY
+004200         FILE STATUS IS WS-CKP-STATUS.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  HCIPPAT.
+004600     COPY HCIPPATR.
+004700 FD  HCIPEXT
+004800     RECORDING MODE IS F.
+004900     COPY HCIPEXTR.
+005000 FD  HCIPCKP.
+005100     COPY HCIPCKPR.
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-FILE-STATUSES.
+005400     03  WS-PAT-STATUS             PIC X(02) VALUE '00'.
+005500     03  WS-EXT-STATUS             PIC X(02) VALUE '00'.
+005600     03  WS-CKP-STATUS             PIC X(02) VALUE '00'.
+005700 01  WS-SWITCHES.
+005800     03  WS-PAT-EOF-SW             PIC X(01) VALUE 'N'.
+005900         88  WS-PAT-EOF                VALUE 'Y'.
+006000     03  WS-CKP-FOUND-SW           PIC X(01) VALUE 'N'.
+006100         88  WS-CKP-FOUND               VALUE 'Y'.
+006150     03  WS-CKP-WAS-NEW-SW         PIC X(01) VALUE 'N'.
+006160         88  WS-CKP-WAS-NEW              VALUE 'Y'.
+006200     03  WS-RESTART-SW             PIC X(01) VALUE 'N'.
+006300         88  WS-IS-RESTART              VALUE 'Y'.
+006400 01  WS-CHECKPOINT-INTERVAL        PIC 9(05) VALUE 00100.
+006500*    WS-CHECKPOINT-INTERVAL is how many HCIPPAT records are
+006600*    extracted between checkpoint rewrites.  Raise or lower it
+006700*    here and recompile to trade restart granularity against
+006800*    checkpoint I/O overhead.
+006900 01  WS-RECORDS-SINCE-CKP          PIC 9(05) VALUE ZERO.
+007000 01  WS-RECORDS-EXTRACTED          PIC 9(08) VALUE ZERO.
+007100 01  WS-ABEND-MESSAGE              PIC X(60) VALUE SPACES.
+007200 PROCEDURE DIVISION.
+007300*---------------------------------------------------------------*
+007400* 0000-MAINLINE                                                 *
+007500*---------------------------------------------------------------*
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007800     PERFORM 2000-PROCESS-PATIENTS THRU 2000-EXIT
+007900         UNTIL WS-PAT-EOF
+008000     PERFORM 3000-TERMINATE THRU 3000-EXIT
+008100     STOP RUN.
+008200*---------------------------------------------------------------*
+008300* 1000-INITIALIZE - open files, decide start point from any      *
+008400* existing checkpoint record.                                   *
+008500*---------------------------------------------------------------*
+008600 1000-INITIALIZE.
+008700     OPEN I-O HCIPCKP
+008750     MOVE 'N' TO WS-CKP-WAS-NEW-SW
+008800     IF WS-CKP-STATUS = '35'
+008850         MOVE 'Y' TO WS-CKP-WAS-NEW-SW
+008900         MOVE 'N' TO WS-CKP-FOUND-SW
+009000         MOVE LOW-VALUES TO HCIP-CHECKPOINT-RECORD
+009100         OPEN OUTPUT HCIPCKP
+009200     END-IF
+009300     OPEN INPUT HCIPPAT
+009400     IF WS-PAT-STATUS NOT = '00'
+009500         MOVE 'UNABLE TO OPEN HCIPPAT' TO WS-ABEND-MESSAGE
+009600         PERFORM 9999-ABEND THRU 9999-EXIT
+009700     END-IF
+009750     IF NOT WS-CKP-WAS-NEW
+009800         MOVE 'CHKPT001' TO CKP-KEY
+009900         READ HCIPCKP
+010000             INVALID KEY
+010100                 MOVE 'N' TO WS-CKP-FOUND-SW
+010200             NOT INVALID KEY
+010300                 MOVE 'Y' TO WS-CKP-FOUND-SW
+010400         END-READ
+010450     END-IF
+010500     IF WS-CKP-FOUND
+010600         MOVE 'Y' TO WS-RESTART-SW
+010700         MOVE CKP-LAST-PATIENT-ID TO PAT-PATIENT-ID
+010800         MOVE CKP-RECORD-COUNT    TO WS-RECORDS-EXTRACTED
+010900         START HCIPPAT KEY IS GREATER THAN PAT-KEY
+011000             INVALID KEY
+011100                 MOVE 'Y' TO WS-PAT-EOF-SW
+011200         END-START
+011300         OPEN EXTEND HCIPEXT
+011400     ELSE
+011500         MOVE 'N' TO WS-RESTART-SW
+011600         MOVE SPACES TO CKP-KEY
+011700         MOVE 0 TO CKP-LAST-PATIENT-ID
+011800         MOVE 0 TO CKP-RECORD-COUNT
+011900         OPEN OUTPUT HCIPEXT
+012000     END-IF.
+012100 1000-EXIT.
+012200     EXIT.
+012300*---------------------------------------------------------------*
+012400* 2000-PROCESS-PATIENTS - read one HCIPPAT record, extract it,   *
+012500* checkpoint periodically.                                       *
+012600*---------------------------------------------------------------*
+012700 2000-PROCESS-PATIENTS.
+012800     READ HCIPPAT NEXT RECORD
+012900         AT END
+013000             MOVE 'Y' TO WS-PAT-EOF-SW
+013100     END-READ
+013200     IF NOT WS-PAT-EOF
+013300         PERFORM 2100-WRITE-EXTRACT THRU 2100-EXIT
+013400         ADD 1 TO WS-RECORDS-EXTRACTED
+013500         ADD 1 TO WS-RECORDS-SINCE-CKP
+013600         IF WS-RECORDS-SINCE-CKP >= WS-CHECKPOINT-INTERVAL
+013700             PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+013800             MOVE 0 TO WS-RECORDS-SINCE-CKP
+013900         END-IF
+014000     END-IF.
+014100 2000-EXIT.
+014200     EXIT.
+014300 2100-WRITE-EXTRACT.
+014400     MOVE PAT-PATIENT-ID      TO EXT-PATIENT-ID
+014500     MOVE PAT-INS-CARD-NUM    TO EXT-INS-CARD-NUM
+014600     MOVE PAT-FIRST-NAME      TO EXT-FIRST-NAME
+014700     MOVE PAT-LAST-NAME       TO EXT-LAST-NAME
+014800     MOVE PAT-DOB             TO EXT-DOB
+014900     MOVE PAT-ADDRESS         TO EXT-ADDRESS
+015000     MOVE PAT-CITY            TO EXT-CITY
+015100     MOVE PAT-POSTCODE        TO EXT-POSTCODE
+015200     MOVE PAT-PHONE-MOBILE    TO EXT-PHONE-MOBILE
+015300     MOVE PAT-EMAIL-ADDRESS   TO EXT-EMAIL-ADDRESS
+015400     MOVE PAT-HR-THRESHOLD    TO EXT-HR-THRESHOLD
+015500     MOVE PAT-BP-THRESHOLD    TO EXT-BP-THRESHOLD
+015600     MOVE PAT-MS-THRESHOLD    TO EXT-MS-THRESHOLD
+015700     WRITE HCIP-EXTRACT-RECORD
+015800     IF WS-EXT-STATUS NOT = '00'
+015900         MOVE 'UNABLE TO WRITE HCIPEXT' TO WS-ABEND-MESSAGE
+016000         PERFORM 9999-ABEND THRU 9999-EXIT
+016100     END-IF.
+016200 2100-EXIT.
+016300     EXIT.
+016400 2200-WRITE-CHECKPOINT.
+016500     MOVE 'CHKPT001'           TO CKP-KEY
+016600     MOVE PAT-PATIENT-ID       TO CKP-LAST-PATIENT-ID
+016700     MOVE WS-RECORDS-EXTRACTED TO CKP-RECORD-COUNT
+016800     IF WS-RESTART-SW = 'Y' OR WS-CKP-FOUND-SW = 'Y'
+016900         REWRITE HCIP-CHECKPOINT-RECORD
+017000             INVALID KEY
+017100                 WRITE HCIP-CHECKPOINT-RECORD
+017200         END-REWRITE
+017300     ELSE
+017400         WRITE HCIP-CHECKPOINT-RECORD
+017500             INVALID KEY
+017600                 REWRITE HCIP-CHECKPOINT-RECORD
+017700         END-WRITE
+017800     END-IF
+017900     MOVE 'Y' TO WS-CKP-FOUND-SW.
+018000 2200-EXIT.
+018100     EXIT.
+018200*---------------------------------------------------------------*
+018300* 3000-TERMINATE - normal end of job: remove the checkpoint row  *
+018400* entirely so the next run looks exactly like a first-ever run, *
+018500* then close all files.                                        *
+018550*---------------------------------------------------------------*
+018600 3000-TERMINATE.
+018700     MOVE 'CHKPT001'    TO CKP-KEY
+019000     DELETE HCIPCKP RECORD
+019100         INVALID KEY
+019200             CONTINUE
+019300     END-DELETE
+019400     CLOSE HCIPPAT HCIPEXT HCIPCKP.
+019500 3000-EXIT.
+019600     EXIT.
+019700*---------------------------------------------------------------*
+019800* 9999-ABEND - unrecoverable file error; leave the checkpoint    *
+019900* record as it stood so the next run restarts from it.          *
+020000*---------------------------------------------------------------*
+020100 9999-ABEND.
+020200     DISPLAY 'HCIPEXT1 ABEND: ' WS-ABEND-MESSAGE
+020300     CLOSE HCIPPAT HCIPEXT HCIPCKP
+020400     MOVE 16 TO RETURN-CODE
+020500     STOP RUN.
+020600 9999-EXIT.
+020700     EXIT.
+020800 END PROGRAM HCIPEXT1.
