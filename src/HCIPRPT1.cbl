@@ -0,0 +1,331 @@
+000100*****************************************************************
+000200* PROGRAM    : HCIPRPT1
+000300* PURPOSE    : Batch vitals trend report.  For every patient on
+000400*              HCIPPAT, prints the patient's most recent visits
+000500*              (from the HCIPVIS visit-history file written by
+000600*              the VISIT1 request in HCIPDB01) in chronological
+000700*              order against that patient's stored HR/BP/mental-
+000800*              state thresholds, flagging any visit HCIPDB01 had
+000900*              already marked as a threshold breach at the time
+001000*              it was recorded.  Only the last WS-VISIT-KEEP-
+001100*              MAX visits per patient are shown, so a clinician
+001200*              can scan a short, current trend rather than a
+001300*              patient's entire history.
+001400*
+001500* AUTHOR     : M. OYELARAN, DEMOHEALTH APPLICATIONS DEVELOPMENT
+001600* INSTALLATION: DEMOHEALTH DATA CENTER
+001700* DATE-WRITTEN: 08/08/2026
+001800* DATE-COMPILED:
+001900*
+002000* Modification history
+002100* ----   ----   -----------------------------------------------
+002200* 080826 MRO    Original version.
+002300*****************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID.   HCIPRPT1.
+002600 AUTHOR.       M. OYELARAN.
+002700 INSTALLATION. DEMOHEALTH DATA CENTER.
+002800 DATE-WRITTEN. 08/08/2026.
+002900 DATE-COMPILED.
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT HCIPPAT ASSIGN TO HCIPPAT
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS SEQUENTIAL
+003600         RECORD KEY IS PAT-KEY
+003700         FILE STATUS IS WS-PAT-STATUS.
+003800     SELECT HCIPVIS ASSIGN TO HCIPVIS
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS DYNAMIC
+004100         RECORD KEY IS VIS-KEY
+004200         FILE STATUS IS WS-VIS-STATUS.
+004300     SELECT HCIPRPT ASSIGN TO HCIPRPT
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS WS-RPT-STATUS.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  HCIPPAT.
+004900     COPY HCIPPATR.
+005000 FD  HCIPVIS.
+005100     COPY HCIPVISR.
+005200 FD  HCIPRPT
+005300     RECORDING MODE IS F.
+005400     COPY HCIPRPTL.
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-FILE-STATUSES.
+005700     03  WS-PAT-STATUS             PIC X(02) VALUE '00'.
+005800     03  WS-VIS-STATUS             PIC X(02) VALUE '00'.
+005900     03  WS-RPT-STATUS             PIC X(02) VALUE '00'.
+006000 01  WS-SWITCHES.
+006100     03  WS-PAT-EOF-SW             PIC X(01) VALUE 'N'.
+006200         88  WS-PAT-EOF                VALUE 'Y'.
+006300     03  WS-VIS-EOF-SW             PIC X(01) VALUE 'N'.
+006400         88  WS-VIS-EOF                VALUE 'Y'.
+006500 01  WS-VISIT-KEEP-MAX             PIC 9(02) VALUE 5.
+006600*    WS-VISIT-KEEP-MAX is how many of a patient's most recent
+006700*    visits are shown on the trend report.  Raise or lower it
+006800*    here and recompile to change how far back the report looks.
+006900 01  WS-VISIT-TAB.
+007000     03  WS-VISIT-ENTRY OCCURS 5 TIMES INDEXED BY WS-VX.
+007100         05  WS-VT-DATE            PIC X(10).
+007200         05  WS-VT-TIME            PIC X(10).
+007300         05  WS-VT-HR              PIC X(10).
+007400         05  WS-VT-BP              PIC X(10).
+007500         05  WS-VT-MS              PIC X(10).
+007600         05  WS-VT-HR-BREACH-SW    PIC X(01).
+007700             88  WS-VT-HR-BREACHED     VALUE 'Y'.
+007800         05  WS-VT-BP-BREACH-SW    PIC X(01).
+007900             88  WS-VT-BP-BREACHED     VALUE 'Y'.
+008000         05  WS-VT-MS-BREACH-SW    PIC X(01).
+008100             88  WS-VT-MS-BREACHED     VALUE 'Y'.
+008200 01  WS-VISIT-COUNT                PIC 9(02) VALUE ZERO.
+008300 01  WS-PATIENT-BREACH-COUNT       PIC 9(04) VALUE ZERO.
+008310 01  WS-FLAG-BUILD                 PIC X(30) VALUE SPACES.
+008320 01  WS-FLAG-PTR                   PIC 9(02) VALUE 1.
+008400 01  WS-PATIENT-FULL-NAME          PIC X(31) VALUE SPACES.
+008500 01  WS-GRAND-TOTAL-PATIENTS       PIC 9(08) VALUE ZERO.
+008600 01  WS-GRAND-TOTAL-VISITS         PIC 9(08) VALUE ZERO.
+008700 01  WS-GRAND-TOTAL-BREACHES       PIC 9(08) VALUE ZERO.
+008800 01  WS-ABEND-MESSAGE              PIC X(60) VALUE SPACES.
+008900 PROCEDURE DIVISION.
+009000*---------------------------------------------------------------*
+009100* 0000-MAINLINE                                                 *
+009200*---------------------------------------------------------------*
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009500     PERFORM 2000-PROCESS-PATIENTS THRU 2000-EXIT
+009600         UNTIL WS-PAT-EOF
+009700     PERFORM 3000-TERMINATE THRU 3000-EXIT
+009800     STOP RUN.
+009900*---------------------------------------------------------------*
+010000* 1000-INITIALIZE - open files.                                  *
+010100*---------------------------------------------------------------*
+010200 1000-INITIALIZE.
+010300     OPEN INPUT HCIPPAT
+010400     IF WS-PAT-STATUS NOT = '00'
+010500         MOVE 'UNABLE TO OPEN HCIPPAT' TO WS-ABEND-MESSAGE
+010600         PERFORM 9999-ABEND THRU 9999-EXIT
+010700     END-IF
+010800     OPEN INPUT HCIPVIS
+010900     IF WS-VIS-STATUS NOT = '00'
+011000         MOVE 'UNABLE TO OPEN HCIPVIS' TO WS-ABEND-MESSAGE
+011100         PERFORM 9999-ABEND THRU 9999-EXIT
+011200     END-IF
+011300     OPEN OUTPUT HCIPRPT
+011400     IF WS-RPT-STATUS NOT = '00'
+011500         MOVE 'UNABLE TO OPEN HCIPRPT' TO WS-ABEND-MESSAGE
+011600         PERFORM 9999-ABEND THRU 9999-EXIT
+011700     END-IF.
+011800 1000-EXIT.
+011900     EXIT.
+012000*---------------------------------------------------------------*
+012100* 2000-PROCESS-PATIENTS - one patient at a time: read HCIPPAT    *
+012200* sequentially, collect and print that patient's most recent     *
+012300* visits, print a per-patient trailer.                           *
+012400*---------------------------------------------------------------*
+012500 2000-PROCESS-PATIENTS.
+012600     READ HCIPPAT NEXT RECORD
+012700         AT END
+012800             MOVE 'Y' TO WS-PAT-EOF-SW
+012900     END-READ
+013000     IF NOT WS-PAT-EOF
+013100         ADD 1 TO WS-GRAND-TOTAL-PATIENTS
+013200         PERFORM 2100-PRINT-PATIENT-HEADER THRU 2100-EXIT
+013300         PERFORM 2200-COLLECT-VISITS THRU 2200-EXIT
+013400         PERFORM 2300-PRINT-VISITS THRU 2300-EXIT
+013500         PERFORM 2400-PRINT-PATIENT-TRAILER THRU 2400-EXIT
+013600     END-IF.
+013700 2000-EXIT.
+013800     EXIT.
+013900 2100-PRINT-PATIENT-HEADER.
+014000     MOVE SPACES TO HCIP-REPORT-LINE
+014100     MOVE ' '    TO RPT-CC
+014200     STRING PAT-FIRST-NAME DELIMITED BY SPACE
+014300         ' ' DELIMITED BY SIZE
+014400         PAT-LAST-NAME DELIMITED BY SPACE
+014500         INTO WS-PATIENT-FULL-NAME
+014600     MOVE 'PATIENT:'      TO RPT-PH-LABEL
+014700     MOVE PAT-PATIENT-ID  TO RPT-PH-PATIENT-ID
+014800     MOVE WS-PATIENT-FULL-NAME TO RPT-PH-NAME
+014900     STRING 'HR LIM '  DELIMITED BY SIZE
+015000         PAT-HR-THRESHOLD DELIMITED BY SPACE
+015100         INTO RPT-PH-HR-THRESH
+015200     STRING 'BP LIM '  DELIMITED BY SIZE
+015300         PAT-BP-THRESHOLD DELIMITED BY SPACE
+015400         INTO RPT-PH-BP-THRESH
+015500     STRING 'MS LIM '  DELIMITED BY SIZE
+015600         PAT-MS-THRESHOLD DELIMITED BY SPACE
+015700         INTO RPT-PH-MS-THRESH
+015800     WRITE HCIP-REPORT-LINE
+015900     IF WS-RPT-STATUS NOT = '00'
+016000         MOVE 'UNABLE TO WRITE HCIPRPT' TO WS-ABEND-MESSAGE
+016100         PERFORM 9999-ABEND THRU 9999-EXIT
+016200     END-IF.
+016300 2100-EXIT.
+016400     EXIT.
+016500*---------------------------------------------------------------*
+016600* 2200-COLLECT-VISITS - generic-key browse of HCIPVIS for this   *
+016700* patient, keeping only the most recent WS-VISIT-KEEP-MAX        *
+016800* entries.  HCIPVIS is keyed PATIENT-ID+DATE+TIME ascending, so  *
+016900* a forward sequential browse visits them oldest to newest;      *
+017000* WS-VISIT-TAB is shifted down one slot on each new entry past   *
+017100* WS-VISIT-KEEP-MAX so only the trailing window survives.        *
+017200*---------------------------------------------------------------*
+017300 2200-COLLECT-VISITS.
+017400     MOVE 0 TO WS-VISIT-COUNT
+017500     MOVE 0 TO WS-PATIENT-BREACH-COUNT
+017600     MOVE 'N' TO WS-VIS-EOF-SW
+017700     MOVE PAT-PATIENT-ID TO VIS-PATIENT-ID
+017800     MOVE LOW-VALUES     TO VIS-VISIT-DATE
+017900     MOVE LOW-VALUES     TO VIS-VISIT-TIME
+018000     START HCIPVIS KEY IS NOT LESS THAN VIS-KEY
+018100         INVALID KEY
+018200             MOVE 'Y' TO WS-VIS-EOF-SW
+018300     END-START
+018400     PERFORM 2210-COLLECT-VISIT-STEP
+018500         UNTIL WS-VIS-EOF.
+018600 2200-EXIT.
+018700     EXIT.
+018800 2210-COLLECT-VISIT-STEP.
+018900     READ HCIPVIS NEXT RECORD
+019000         AT END
+019100             MOVE 'Y' TO WS-VIS-EOF-SW
+019200     END-READ
+019300     IF WS-VIS-EOF
+019400         GO TO 2210-STEP-EXIT
+019500     END-IF
+019600     IF VIS-PATIENT-ID NOT = PAT-PATIENT-ID
+019700         MOVE 'Y' TO WS-VIS-EOF-SW
+019800         GO TO 2210-STEP-EXIT
+019900     END-IF
+020000     ADD 1 TO WS-GRAND-TOTAL-VISITS
+020100     IF VIS-HR-BREACHED OR VIS-BP-BREACHED OR VIS-MS-BREACHED
+020200         ADD 1 TO WS-PATIENT-BREACH-COUNT
+020300         ADD 1 TO WS-GRAND-TOTAL-BREACHES
+020400     END-IF
+020500     IF WS-VISIT-COUNT < WS-VISIT-KEEP-MAX
+020600         ADD 1 TO WS-VISIT-COUNT
+020700     ELSE
+020800         PERFORM 2220-SHIFT-VISIT-TAB THRU 2220-EXIT
+020900     END-IF
+021000     SET WS-VX TO WS-VISIT-COUNT
+021100     MOVE VIS-VISIT-DATE     TO WS-VT-DATE (WS-VX)
+021200     MOVE VIS-VISIT-TIME     TO WS-VT-TIME (WS-VX)
+021300     MOVE VIS-HEART-RATE     TO WS-VT-HR (WS-VX)
+021400     MOVE VIS-BLOOD-PRESSURE TO WS-VT-BP (WS-VX)
+021500     MOVE VIS-MENTAL-STATE   TO WS-VT-MS (WS-VX)
+021600     MOVE VIS-HR-BREACH-SW   TO WS-VT-HR-BREACH-SW (WS-VX)
+021700     MOVE VIS-BP-BREACH-SW   TO WS-VT-BP-BREACH-SW (WS-VX)
+021800     MOVE VIS-MS-BREACH-SW   TO WS-VT-MS-BREACH-SW (WS-VX).
+021900 2210-STEP-EXIT.
+022000 2210-EXIT.
+022100     EXIT.
+022200*---------------------------------------------------------------*
+022300* 2220-SHIFT-VISIT-TAB - table is full; drop the oldest entry    *
+022400* (slot 1) by shifting every other slot down one.                *
+022500*---------------------------------------------------------------*
+022600 2220-SHIFT-VISIT-TAB.
+022650     SET WS-VX TO 1
+022700     PERFORM 2225-SHIFT-STEP THRU 2225-EXIT
+022800         UNTIL WS-VX > WS-VISIT-KEEP-MAX - 1.
+023100 2220-EXIT.
+023200     EXIT.
+023210 2225-SHIFT-STEP.
+023220     MOVE WS-VISIT-ENTRY (WS-VX + 1) TO WS-VISIT-ENTRY (WS-VX)
+023230     SET WS-VX UP BY 1.
+023240 2225-EXIT.
+023250     EXIT.
+023300*---------------------------------------------------------------*
+023400* 2300-PRINT-VISITS - print the collected window, oldest first.  *
+023500*---------------------------------------------------------------*
+023600 2300-PRINT-VISITS.
+023700     IF WS-VISIT-COUNT = 0
+023800         MOVE SPACES TO HCIP-REPORT-LINE
+023900         MOVE ' '    TO RPT-CC
+024000         MOVE '    (NO VISITS ON FILE)' TO RPT-BODY
+024100         WRITE HCIP-REPORT-LINE
+024200     ELSE
+024300         SET WS-VX TO 1
+024400         PERFORM 2310-PRINT-VISIT-LINE THRU 2310-EXIT
+024500             UNTIL WS-VX > WS-VISIT-COUNT
+024700     END-IF.
+024800 2300-EXIT.
+024900     EXIT.
+025000 2310-PRINT-VISIT-LINE.
+025100     MOVE SPACES TO HCIP-REPORT-LINE
+025200     MOVE ' '    TO RPT-CC
+025300     MOVE WS-VT-DATE (WS-VX) TO RPT-VD-DATE
+025400     MOVE WS-VT-TIME (WS-VX) TO RPT-VD-TIME
+025500     MOVE WS-VT-HR (WS-VX)   TO RPT-VD-HR
+025600     MOVE WS-VT-BP (WS-VX)   TO RPT-VD-BP
+025700     MOVE WS-VT-MS (WS-VX)   TO RPT-VD-MS
+025800     MOVE SPACES TO WS-FLAG-BUILD
+025810     MOVE 1      TO WS-FLAG-PTR
+025900     IF WS-VT-HR-BREACHED (WS-VX)
+026000         STRING 'HR-BREACH '  DELIMITED BY SIZE
+026100             INTO WS-FLAG-BUILD
+026150             WITH POINTER WS-FLAG-PTR
+026200     END-IF
+026400     IF WS-VT-BP-BREACHED (WS-VX)
+026500         STRING 'BP-BREACH '  DELIMITED BY SIZE
+026600             INTO WS-FLAG-BUILD
+026650             WITH POINTER WS-FLAG-PTR
+026800     END-IF
+026900     IF WS-VT-MS-BREACHED (WS-VX)
+027000         STRING 'MS-BREACH '  DELIMITED BY SIZE
+027100             INTO WS-FLAG-BUILD
+027150             WITH POINTER WS-FLAG-PTR
+027300     END-IF
+027350     MOVE WS-FLAG-BUILD TO RPT-VD-FLAGS
+027400     WRITE HCIP-REPORT-LINE
+027500     IF WS-RPT-STATUS NOT = '00'
+027600         MOVE 'UNABLE TO WRITE HCIPRPT' TO WS-ABEND-MESSAGE
+027700         PERFORM 9999-ABEND THRU 9999-EXIT
+027800     END-IF
+027850     SET WS-VX UP BY 1.
+027900 2310-EXIT.
+028000     EXIT.
+028100 2400-PRINT-PATIENT-TRAILER.
+028200     MOVE SPACES TO HCIP-REPORT-LINE
+028300     MOVE ' '    TO RPT-CC
+028400     MOVE 'VISITS SHOWN:       ' TO RPT-PT-LABEL1
+028500     MOVE WS-VISIT-COUNT         TO RPT-PT-VISIT-COUNT
+028600     MOVE 'BREACHES (ALL TIME):' TO RPT-PT-LABEL2
+028700     MOVE WS-PATIENT-BREACH-COUNT TO RPT-PT-BREACH-COUNT
+028800     WRITE HCIP-REPORT-LINE
+028900     MOVE SPACES TO HCIP-REPORT-LINE
+029000     MOVE ' '    TO RPT-CC
+029100     WRITE HCIP-REPORT-LINE.
+029200 2400-EXIT.
+029300     EXIT.
+029400*---------------------------------------------------------------*
+029500* 3000-TERMINATE - print the job summary footer, close files.    *
+029600*---------------------------------------------------------------*
+029700 3000-TERMINATE.
+029800     MOVE SPACES TO HCIP-REPORT-LINE
+029900     MOVE ' '    TO RPT-CC
+030000     MOVE 'PATIENTS REPORTED:  ' TO RPT-PT-LABEL1
+030100     MOVE WS-GRAND-TOTAL-PATIENTS TO RPT-PT-VISIT-COUNT
+030200     MOVE 'VISITS REPORTED:    ' TO RPT-PT-LABEL2
+030300     MOVE WS-GRAND-TOTAL-VISITS   TO RPT-PT-BREACH-COUNT
+030400     WRITE HCIP-REPORT-LINE
+030500     MOVE SPACES TO HCIP-REPORT-LINE
+030600     MOVE ' '    TO RPT-CC
+030700     MOVE 'TOTAL BREACHES:     ' TO RPT-PT-LABEL1
+030800     MOVE WS-GRAND-TOTAL-BREACHES TO RPT-PT-VISIT-COUNT
+030900     WRITE HCIP-REPORT-LINE
+031000     CLOSE HCIPPAT HCIPVIS HCIPRPT.
+031100 3000-EXIT.
+031200     EXIT.
+031300*---------------------------------------------------------------*
+031400* 9999-ABEND - unrecoverable file error.                         *
+031500*---------------------------------------------------------------*
+031600 9999-ABEND.
+031700     DISPLAY 'HCIPRPT1 ABEND: ' WS-ABEND-MESSAGE
+031800     CLOSE HCIPPAT HCIPVIS HCIPRPT
+031900     MOVE 16 TO RETURN-CODE
+032000     STOP RUN.
+032100 9999-EXIT.
+032200     EXIT.
+032300 END PROGRAM HCIPRPT1.
